@@ -0,0 +1,11 @@
+000010*****************************************************************
+000020*    IPBCKPT.CPY  -  RESTART CONTROL RECORD FOR THE COBOLTOFIXLEN
+000030*    IMPORT JOB (IPB100).  WRITTEN EVERY IPB-CKPT-INTERVAL
+000040*    RECORDS SO A RERUN CAN SKIP PAST WORK ALREADY COMMITTED.
+000050*****************************************************************
+000060 01  IPB-CHECKPOINT-RECORD.
+000070     05  CKPT-SEQUENCE-COUNTER     BINARY   PIC 9(03).
+000080     05  CKPT-RECORDS-PROCESSED    PIC 9(09).
+000090     05  CKPT-RUN-DATE             PIC 9(08).
+000100     05  CKPT-RUN-TIME             PIC 9(08).
+000110     05  FILLER                    PIC X(10).
