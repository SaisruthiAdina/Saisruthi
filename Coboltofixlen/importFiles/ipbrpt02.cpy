@@ -0,0 +1,30 @@
+000010*****************************************************************
+000020*    IPBRPT02.CPY  -  PRINT LINE LAYOUTS FOR THE BLOOD
+000030*    DEDUCTIBLE EXCEPTION LISTING (IPB220).
+000040*****************************************************************
+000050 01  IPB-HEADING-1.
+000060     05  FILLER                    PIC X(45)
+000070         VALUE 'BLOOD DEDUCTIBLE EXCEPTION LISTING - IPB220'.
+000080     05  FILLER                    PIC X(87) VALUE SPACES.
+000090 01  IPB-HEADING-2.
+000100     05  FILLER                    PIC X(19) VALUE 'CLAIM NUMBER'.
+000110     05  FILLER                    PIC X(04) VALUE SPACES.
+000120     05  FILLER                    PIC X(11) VALUE 'PINTS FURN'.
+000130     05  FILLER                    PIC X(04) VALUE SPACES.
+000140     05  FILLER                    PIC X(11) VALUE 'PINTS REPL'.
+000150     05  FILLER                    PIC X(04) VALUE SPACES.
+000160     05  FILLER                    PIC X(11) VALUE 'BLOOD DED'.
+000170     05  FILLER                    PIC X(04) VALUE SPACES.
+000180     05  FILLER                    PIC X(30) VALUE 'REASON'.
+000190     05  FILLER                    PIC X(34) VALUE SPACES.
+000200 01  IPB-EXCEPTION-LINE.
+000210     05  EL-CLAIM-NUMBER           PIC X(19).
+000220     05  FILLER                    PIC X(04) VALUE SPACES.
+000230     05  EL-PINTS-FURNISHED        PIC ZZZZ9.
+000240     05  FILLER                    PIC X(07) VALUE SPACES.
+000250     05  EL-PINTS-REPLACED         PIC ZZZ9.
+000260     05  FILLER                    PIC X(08) VALUE SPACES.
+000270     05  EL-BLOOD-DED              PIC ZZZ9.99.
+000280     05  FILLER                    PIC X(04) VALUE SPACES.
+000290     05  EL-REASON                 PIC X(47).
+000300     05  FILLER                    PIC X(27) VALUE SPACES.
