@@ -0,0 +1,41 @@
+000010*****************************************************************
+000020*    IPBRPT03.CPY  -  PRINT LINE LAYOUTS FOR THE PROVIDER /
+000030*    INTERMEDIARY INQUIRY LISTING (IPB230).
+000040*****************************************************************
+000050 01  IPB-HEADING-1.
+000060     05  FILLER                    PIC X(40)
+000070         VALUE 'PROVIDER / INTERMEDIARY INQUIRY - IPB230'.
+000080     05  FILLER                    PIC X(92) VALUE SPACES.
+000090 01  IPB-HEADING-2.
+000100     05  FILLER                    PIC X(20)
+000105         VALUE 'SEARCH CRITERION'.
+000110     05  IPB-CRIT-DISPLAY          PIC X(23).
+000120     05  FILLER                    PIC X(89) VALUE SPACES.
+000130 01  IPB-HEADING-3.
+000140     05  FILLER                    PIC X(19) VALUE 'CLAIM NUMBER'.
+000150     05  FILLER                    PIC X(04) VALUE SPACES.
+000160     05  FILLER                    PIC X(13) VALUE 'PROVIDER'.
+000170     05  FILLER                    PIC X(04) VALUE SPACES.
+000180     05  FILLER                    PIC X(10) VALUE 'INTERMED#'.
+000190     05  FILLER                    PIC X(04) VALUE SPACES.
+000200     05  FILLER                    PIC X(23)
+000205         VALUE 'INTERMED CTRL#'.
+000210     05  FILLER                    PIC X(55) VALUE SPACES.
+000220 01  IPB-DETAIL-LINE.
+000230     05  DL-CLAIM-NUMBER           PIC X(19).
+000240     05  FILLER                    PIC X(04) VALUE SPACES.
+000250     05  DL-PROVIDER               PIC X(13).
+000260     05  FILLER                    PIC X(04) VALUE SPACES.
+000270     05  DL-INTERMED-NUM           PIC Z(9)9.
+000280     05  FILLER                    PIC X(01) VALUE SPACES.
+000290     05  DL-INTERMED-CTRL          PIC X(23).
+000300     05  FILLER                    PIC X(58) VALUE SPACES.
+000310 01  IPB-NO-MATCH-LINE.
+000320     05  FILLER                    PIC X(35)
+000330         VALUE '*** NO CLAIMS MATCHED THE CRITERION'.
+000340     05  FILLER                    PIC X(97) VALUE SPACES.
+000350 01  IPB-COUNT-LINE.
+000360     05  FILLER                    PIC X(20)
+000365         VALUE 'CLAIMS MATCHED : '.
+000370     05  CL-MATCH-COUNT            PIC Z,ZZZ,ZZ9.
+000380     05  FILLER                    PIC X(103) VALUE SPACES.
