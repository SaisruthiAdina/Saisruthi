@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*    IPBSUSP.CPY  -  INPATIENT SUSPENSE RECORD LAYOUT
+000030*    HOLDS CLAIMS REJECTED BY THE IMPORT EDIT PARAGRAPHS
+000040*    RATHER THAN LETTING THEM FLOW ON INTO MY-RECORD.
+000050*****************************************************************
+000060 01  IPB-SUSPENSE-RECORD.
+000070     05  IPB-SUSP-CLAIM-NUMBER       PIC X(19).
+000080     05  IPB-SUSP-REASON-CODE        PIC 9(02).
+000090         88  IPB-ADMIT-AFTER-FROM       VALUE 01.
+000100         88  IPB-FROM-AFTER-THRU        VALUE 02.
+000110         88  IPB-THRU-AFTER-DISCHARGE   VALUE 03.
+000120         88  IPB-DAYS-NOT-CONSISTENT    VALUE 04.
+000130         88  IPB-CENTURY-INVALID        VALUE 05.
+000140     05  IPB-SUSP-REASON-TEXT        PIC X(40).
+000150     05  IPB-SUSP-ADMISSION-DATE     PIC 9(08).
+000160     05  IPB-SUSP-FROM-DATE          PIC 9(08).
+000170     05  IPB-SUSP-THRU-DATE          PIC 9(08).
+000180     05  IPB-SUSP-DISCHARGE-DATE     PIC 9(08).
+000190     05  IPB-SUSP-FULL-DAYS          PIC S9(05).
+000200     05  FILLER                      PIC X(09).
