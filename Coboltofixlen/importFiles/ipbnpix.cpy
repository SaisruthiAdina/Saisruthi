@@ -0,0 +1,11 @@
+000010*****************************************************************
+000020*    IPBNPIX.CPY  -  NPI-TO-LEGACY-PROVIDER CROSSWALK RECORD.
+000030*    ONE RECORD PER PROVIDER, MAPPING THE 10-DIGIT NATIONAL
+000040*    PROVIDER IDENTIFIER TO THE 13-BYTE LEGACY OSCAR-STYLE
+000050*    PROVIDER NUMBER CARRIED IN PROVIDER (MY-RECORD).  THE
+000060*    CROSSWALK FILE MUST BE IN ASCENDING NPX-NPI SEQUENCE.
+000070*****************************************************************
+000080 01  IPB-NPI-XWALK-RECORD.
+000090     05  NPX-NPI                   PIC X(10).
+000100     05  NPX-LEGACY-PROVIDER       PIC X(13).
+000110     05  FILLER                    PIC X(09).
