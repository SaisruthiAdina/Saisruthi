@@ -0,0 +1,50 @@
+000010*****************************************************************
+000020*    IPBRPT05.CPY  -  PRINT LAYOUTS FOR THE INTERIM BILL
+000030*    CONSOLIDATION AND DISCHARGE DISPOSITION REPORT (IPB290).
+000040*****************************************************************
+000050 01  IPB-HEADING-1.
+000060     05  FILLER                  PIC X(40)
+000070         VALUE 'IPB290 - CONSOLIDATED CLAIM CHARGES'.
+000080     05  FILLER                  PIC X(92) VALUE SPACES.
+000090 01  IPB-HEADING-2.
+000100     05  FILLER                  PIC X(21) VALUE 'CLAIM NUMBER'.
+000110     05  FILLER                  PIC X(10) VALUE 'STATUS'.
+000120     05  FILLER                  PIC X(17) VALUE 'TOTAL CHARGES'.
+000130     05  FILLER                  PIC X(12) VALUE 'FULL DAYS'.
+000140     05  FILLER                  PIC X(72) VALUE SPACES.
+000150 01  IPB-CLAIM-LINE.
+000160     05  DL-CLAIM-NUMBER         PIC X(19).
+000170     05  FILLER                  PIC X(02) VALUE SPACES.
+000180     05  DL-PATIENT-STATUS       PIC X(02).
+000190     05  FILLER                  PIC X(08) VALUE SPACES.
+000200     05  DL-TOTAL-CHARGES        PIC ZZZ,ZZZ,ZZ9.99-.
+000210     05  FILLER                  PIC X(04) VALUE SPACES.
+000220     05  DL-FULL-DAYS            PIC Z,ZZZ,ZZ9-.
+000230     05  FILLER                  PIC X(72) VALUE SPACES.
+000240 01  IPB-DISP-HEADING-1.
+000250     05  FILLER                  PIC X(42)
+000260         VALUE 'IPB290 - DISCHARGE DISPOSITION SUMMARY'.
+000270     05  FILLER                  PIC X(90) VALUE SPACES.
+000280 01  IPB-DISP-HEADING-2.
+000290     05  FILLER                  PIC X(10) VALUE 'STATUS'.
+000300     05  FILLER                  PIC X(12) VALUE 'CLAIM COUNT'.
+000310     05  FILLER                  PIC X(17) VALUE 'TOTAL CHARGES'.
+000320     05  FILLER                  PIC X(12) VALUE 'FULL DAYS'.
+000330     05  FILLER                  PIC X(81) VALUE SPACES.
+000340 01  IPB-DISP-LINE.
+000350     05  SL-PATIENT-STATUS       PIC X(02).
+000360     05  FILLER                  PIC X(08) VALUE SPACES.
+000370     05  SL-CLAIM-COUNT          PIC Z,ZZZ,ZZ9.
+000380     05  FILLER                  PIC X(03) VALUE SPACES.
+000390     05  SL-TOTAL-CHARGES        PIC ZZZ,ZZZ,ZZ9.99-.
+000400     05  FILLER                  PIC X(04) VALUE SPACES.
+000410     05  SL-FULL-DAYS            PIC Z,ZZZ,ZZ9-.
+000420     05  FILLER                  PIC X(81) VALUE SPACES.
+000430 01  IPB-DISP-GRAND-TOTAL-LINE.
+000440     05  FILLER                  PIC X(20) VALUE 'GRAND TOTAL'.
+000450     05  GL-CLAIM-COUNT          PIC Z,ZZZ,ZZ9.
+000460     05  FILLER                  PIC X(03) VALUE SPACES.
+000470     05  GL-TOTAL-CHARGES        PIC ZZZ,ZZZ,ZZ9.99-.
+000480     05  FILLER                  PIC X(04) VALUE SPACES.
+000490     05  GL-FULL-DAYS            PIC Z,ZZZ,ZZ9-.
+000500     05  FILLER                  PIC X(71) VALUE SPACES.
