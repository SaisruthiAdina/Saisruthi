@@ -0,0 +1,47 @@
+000010*****************************************************************
+000020*    IPBRPT01.CPY  -  PRINT LINE LAYOUTS FOR THE LIFETIME
+000030*    RESERVE / COINSURANCE DAY RECONCILIATION REPORT (IPB210).
+000040*****************************************************************
+000050 01  IPB-PRINT-LINE                PIC X(132).
+000060 01  IPB-HEADING-1.
+000070     05  FILLER                    PIC X(30)
+000080         VALUE 'LIFETIME RESERVE / COINSURANCE'.
+000090     05  FILLER                    PIC X(35)
+000100         VALUE ' DAY RECONCILIATION REPORT - IPB210'.
+000110     05  FILLER                    PIC X(67) VALUE SPACES.
+000120 01  IPB-HEADING-2.
+000130     05  FILLER                    PIC X(11) VALUE 'BENEFICIARY'.
+000140     05  FILLER                    PIC X(04) VALUE SPACES.
+000150     05  FILLER                    PIC X(19) VALUE 'CLAIM NUMBER'.
+000160     05  FILLER                    PIC X(04) VALUE SPACES.
+000170     05  FILLER                    PIC X(11) VALUE 'COINS DAYS'.
+000180     05  FILLER                    PIC X(04) VALUE SPACES.
+000190     05  FILLER                    PIC X(11) VALUE 'LTR DAYS'.
+000200     05  FILLER                    PIC X(08) VALUE 'EXH PAY'.
+000210     05  FILLER                    PIC X(60) VALUE SPACES.
+000220 01  IPB-DETAIL-LINE.
+000230     05  DL-BENE-ID                PIC X(11).
+000240     05  FILLER                    PIC X(04) VALUE SPACES.
+000250     05  DL-CLAIM-NUMBER           PIC X(19).
+000260     05  FILLER                    PIC X(04) VALUE SPACES.
+000270     05  DL-COINSURANCE-DAYS       PIC ZZZ9.
+000280     05  FILLER                    PIC X(08) VALUE SPACES.
+000290     05  DL-LIFETIME-RES-DAYS      PIC ZZZZZ9.
+000300     05  FILLER                    PIC X(05) VALUE SPACES.
+000310     05  DL-EXHAUST-IND            PIC 9.
+000320     05  FILLER                    PIC X(03) VALUE SPACES.
+000330     05  DL-PAY-IND                PIC 9.
+000340     05  FILLER                    PIC X(66) VALUE SPACES.
+000350 01  IPB-TOTALS-LINE.
+000360     05  FILLER                    PIC X(11) VALUE '  BENE TOT'.
+000370     05  FILLER                    PIC X(23) VALUE SPACES.
+000380     05  TL-COINSURANCE-DAYS       PIC ZZZZZ9.
+000390     05  FILLER                    PIC X(08) VALUE SPACES.
+000400     05  TL-LIFETIME-RES-DAYS      PIC ZZZZZZZ9.
+000410     05  FILLER                    PIC X(76) VALUE SPACES.
+000420 01  IPB-EXCEPTION-LINE.
+000430     05  FILLER                    PIC X(04) VALUE '*** '.
+000440     05  EL-BENE-ID                PIC X(11).
+000450     05  FILLER                    PIC X(02) VALUE SPACES.
+000460     05  EL-MESSAGE                PIC X(80).
+000470     05  FILLER                    PIC X(35) VALUE SPACES.
