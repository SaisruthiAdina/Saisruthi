@@ -0,0 +1,37 @@
+000010*****************************************************************
+000020*    IPBRPT04.CPY  -  PRINT LAYOUTS FOR THE PROVIDER / BILL-
+000030*    SOURCE CHARGE SUMMARY REPORT (IPB260).
+000040*****************************************************************
+000050 01  IPB-HEADING-1.
+000060     05  FILLER                  PIC X(47)
+000070         VALUE 'IPB260 - PROVIDER / BILL-SOURCE CHARGE SUMMARY'.
+000080     05  FILLER                  PIC X(85) VALUE SPACES.
+000090 01  IPB-HEADING-2.
+000100     05  FILLER                  PIC X(13) VALUE 'PROVIDER'.
+000110     05  FILLER                  PIC X(13) VALUE 'BILL SOURCE'.
+000120     05  FILLER                  PIC X(17) VALUE 'TOTAL CHARGES'.
+000130     05  FILLER                  PIC X(12) VALUE 'FULL DAYS'.
+000140     05  FILLER                  PIC X(77) VALUE SPACES.
+000150 01  IPB-DETAIL-LINE.
+000160     05  DL-PROVIDER             PIC X(13).
+000170     05  FILLER                  PIC X(02) VALUE SPACES.
+000180     05  DL-BILL-SOURCE          PIC 9.
+000190     05  FILLER                  PIC X(10) VALUE SPACES.
+000200     05  DL-TOTAL-CHARGES        PIC ZZZ,ZZZ,ZZ9.99-.
+000210     05  FILLER                  PIC X(04) VALUE SPACES.
+000220     05  DL-FULL-DAYS            PIC Z,ZZZ,ZZ9-.
+000230     05  FILLER                  PIC X(77) VALUE SPACES.
+000240 01  IPB-PROVIDER-TOTAL-LINE.
+000250     05  FILLER                  PIC X(12) VALUE SPACES.
+000260     05  FILLER                  PIC X(14)
+000270         VALUE 'PROVIDER TOTAL'.
+000280     05  PT-TOTAL-CHARGES        PIC ZZZ,ZZZ,ZZ9.99-.
+000290     05  FILLER                  PIC X(04) VALUE SPACES.
+000300     05  PT-FULL-DAYS            PIC Z,ZZZ,ZZ9-.
+000310     05  FILLER                  PIC X(77) VALUE SPACES.
+000320 01  IPB-GRAND-TOTAL-LINE.
+000330     05  FILLER                  PIC X(26) VALUE 'GRAND TOTAL'.
+000340     05  GT-TOTAL-CHARGES        PIC ZZZ,ZZZ,ZZ9.99-.
+000350     05  FILLER                  PIC X(04) VALUE SPACES.
+000360     05  GT-FULL-DAYS            PIC Z,ZZZ,ZZ9-.
+000370     05  FILLER                  PIC X(77) VALUE SPACES.
