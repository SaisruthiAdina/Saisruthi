@@ -0,0 +1,14 @@
+000010*****************************************************************
+000020*    IPBAUDT.CPY  -  ADJUSTMENT AUDIT RECORD.  ONE RECORD IS
+000030*    WRITTEN EACH TIME A CLAIM COMES THROUGH WITH
+000040*    AUTO-ADJUSTMENT-IND SET, CAPTURING WHAT TOTAL-CHARGES
+000050*    WAS BEFORE AND AFTER THE ADJUSTMENT.
+000060*****************************************************************
+000070 01  IPB-AUDIT-RECORD.
+000080     05  AUD-CLAIM-NUMBER          PIC X(19).
+000090     05  AUD-OLD-TOTAL-CHARGES     PIC S9(7)V99.
+000100     05  AUD-NEW-TOTAL-CHARGES     PIC S9(7)V99.
+000110     05  AUD-TIMESTAMP.
+000120         10  AUD-RUN-DATE          PIC 9(08).
+000130         10  AUD-RUN-TIME          PIC 9(08).
+000140     05  FILLER                    PIC X(10).
