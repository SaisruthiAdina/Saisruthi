@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*    IPBPARM.CPY  -  INQUIRY PARAMETER CARD FOR IPB230.
+000030*    ONE CARD PER RUN, READ FROM PARMIN, SELECTS THE FIELD
+000040*    TO SEARCH ON AND THE VALUE TO MATCH.
+000050*****************************************************************
+000060 01  IPB-PARM-CARD.
+000070     05  IPB-PARM-SEARCH-TYPE      PIC X(01).
+000080         88  IPB-SEARCH-BY-PROVIDER        VALUE 'P'.
+000090         88  IPB-SEARCH-BY-INTERMED-NUM    VALUE 'N'.
+000100         88  IPB-SEARCH-BY-INTERMED-CTRL   VALUE 'C'.
+000110     05  IPB-PARM-VALUE.
+000120         10  IPB-PARM-PROVIDER         PIC X(13).
+000130         10  FILLER                    PIC X(10).
+000140     05  IPB-PARM-VALUE-N REDEFINES IPB-PARM-VALUE.
+000150         10  IPB-PARM-INTERMED-NUM     PIC 9(10).
+000160         10  FILLER                    PIC X(13).
+000170     05  IPB-PARM-VALUE-C REDEFINES IPB-PARM-VALUE.
+000180         10  IPB-PARM-INTERMED-CTRL    PIC X(23).
