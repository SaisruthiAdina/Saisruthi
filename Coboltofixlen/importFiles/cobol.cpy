@@ -1,9 +1,9 @@
        01 MY-RECORD.
               05 CLAIM-NUMBER             PIC X(19).
-              05 ADMISSION-DATE           PACKED-DECIMAL PIC S9(7).
-              05 FROM-DATE                PACKED-DECIMAL PIC S9(7).
-              05 THRU-DATE                PACKED-DECIMAL PIC S9(7).
-              05 DISCHARGE-DATE           PACKED-DECIMAL PIC S9(7).
+              05 ADMISSION-DATE           PACKED-DECIMAL PIC S9(8).
+              05 FROM-DATE                PACKED-DECIMAL PIC S9(8).
+              05 THRU-DATE                PACKED-DECIMAL PIC S9(8).
+              05 DISCHARGE-DATE           PACKED-DECIMAL PIC S9(8).
               05 FULL-DAYS                PACKED-DECIMAL PIC S9(5).
               05 COINSURANCE-DAYS         BINARY         PIC 9(4).
               05 LIFETIME-RES-DAYS        BINARY         PIC 9(6).
@@ -21,4 +21,4 @@
               05 BENEFITS-EXHAUST-IND                    PIC 9.
               05 BENEFITS-PAY-IND                        PIC 9.
               05 AUTO-ADJUSTMENT-IND                     PIC X.
-              05 INTERMEDIARY-CTRL-NUM                   PIC X(23).
\ No newline at end of file
+              05 INTERMEDIARY-CTRL-NUM                   PIC X(23).
