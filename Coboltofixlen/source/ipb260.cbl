@@ -0,0 +1,213 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    IPB260.
+000030 AUTHOR.        D SHEPHERD.
+000040 INSTALLATION.  INPATIENT BILLING SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY
+000090*    ---------------------------------------------------------
+000100*    08/09/2026  DS   ORIGINAL PROGRAM - ACCUMULATES TOTAL-
+000110*                     CHARGES AND FULL-DAYS BY PROVIDER AND, IN
+000120*                     ASCENDING SEQUENCE WITHIN PROVIDER, BY
+000130*                     BILL-SOURCE, PRINTING A SUBTOTAL LINE FOR
+000140*                     EACH BILL-SOURCE, A TOTAL LINE FOR EACH
+000150*                     PROVIDER, AND A FINAL GRAND TOTAL.
+000160*****************************************************************
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 SOURCE-COMPUTER.   IBM-370.
+000200 OBJECT-COMPUTER.   IBM-370.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT CLAIM-IN-FILE     ASSIGN TO CLAIMOUT
+000240            ORGANIZATION IS SEQUENTIAL.
+000250     SELECT SORT-WORK-FILE    ASSIGN TO SORTWK01.
+000260     SELECT REPORT-FILE       ASSIGN TO PROVRPT
+000270            ORGANIZATION IS SEQUENTIAL.
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  CLAIM-IN-FILE
+000310     RECORDING MODE IS F.
+000320 COPY "cobol".
+000330 SD  SORT-WORK-FILE.
+000340 01  SORT-RECORD.
+000350     05  SR2-PROVIDER                PIC X(13).
+000360     05  SR2-BILL-SOURCE             PIC 9.
+000370     05  SR2-TOTAL-CHARGES           PIC S9(7)V99.
+000380     05  SR2-FULL-DAYS               PIC S9(05).
+000390 FD  REPORT-FILE
+000400     RECORDING MODE IS F.
+000410 01  REPORT-RECORD               PIC X(132).
+000420 WORKING-STORAGE SECTION.
+000430*****************************************************************
+000440*    SWITCHES AND COUNTERS
+000450*****************************************************************
+000460 77  IPB-CLAIM-EOF-SW            PIC X(01)   VALUE 'N'.
+000470     88  IPB-CLAIM-END-OF-FILE               VALUE 'Y'.
+000480 77  IPB-SORT-EOF-SW             PIC X(01)   VALUE 'N'.
+000490     88  IPB-SORT-END-OF-FILE                VALUE 'Y'.
+000500 77  IPB-FIRST-PROV-SW           PIC X(01)   VALUE 'Y'.
+000510     88  IPB-FIRST-PROVIDER                   VALUE 'Y'.
+000520 77  IPB-PRIOR-PROVIDER          PIC X(13)   VALUE SPACES.
+000530 77  IPB-PRIOR-BILL-SOURCE       PIC 9       VALUE ZERO.
+000540 77  IPB-BS-CHARGE-TOTAL         PIC S9(9)V99  VALUE ZERO.
+000550 77  IPB-BS-DAYS-TOTAL           PIC S9(07)    VALUE ZERO.
+000560 77  IPB-PROV-CHARGE-TOTAL       PIC S9(9)V99  VALUE ZERO.
+000570 77  IPB-PROV-DAYS-TOTAL         PIC S9(07)    VALUE ZERO.
+000580 77  IPB-GRAND-CHARGE-TOTAL      PIC S9(9)V99  VALUE ZERO.
+000590 77  IPB-GRAND-DAYS-TOTAL        PIC S9(07)    VALUE ZERO.
+000600 COPY "ipbrpt04".
+000610 PROCEDURE DIVISION.
+000620*****************************************************************
+000630*    0000-MAINLINE
+000640*****************************************************************
+000650 0000-MAINLINE.
+000660     OPEN OUTPUT REPORT-FILE.
+000670     PERFORM 1000-WRITE-HEADINGS THRU 1000-EXIT.
+000680     SORT SORT-WORK-FILE
+000690         ON ASCENDING KEY SR2-PROVIDER SR2-BILL-SOURCE
+000700         INPUT PROCEDURE  2000-BUILD-SORT-RECS THRU 2000-EXIT
+000710         OUTPUT PROCEDURE 3000-PRODUCE-REPORT  THRU 3000-EXIT.
+000720     CLOSE REPORT-FILE.
+000730     STOP RUN.
+000740*****************************************************************
+000750*    1000-WRITE-HEADINGS
+000760*****************************************************************
+000770 1000-WRITE-HEADINGS.
+000780     WRITE REPORT-RECORD FROM IPB-HEADING-1.
+000790     WRITE REPORT-RECORD FROM IPB-HEADING-2.
+000800 1000-EXIT.
+000810     EXIT.
+000820*****************************************************************
+000830*    2000-BUILD-SORT-RECS - INPUT PROCEDURE FOR THE SORT
+000840*****************************************************************
+000850 2000-BUILD-SORT-RECS.
+000860     OPEN INPUT CLAIM-IN-FILE.
+000870     PERFORM 2100-READ-CLAIM THRU 2100-EXIT.
+000880     PERFORM 2200-RELEASE-CLAIM THRU 2200-EXIT
+000890             UNTIL IPB-CLAIM-END-OF-FILE.
+000900     CLOSE CLAIM-IN-FILE.
+000910 2000-EXIT.
+000920     EXIT.
+000930*****************************************************************
+000940*    2100-READ-CLAIM
+000950*****************************************************************
+000960 2100-READ-CLAIM.
+000970     READ CLAIM-IN-FILE
+000980         AT END
+000990             SET IPB-CLAIM-END-OF-FILE TO TRUE
+001000     END-READ.
+001010 2100-EXIT.
+001020     EXIT.
+001030*****************************************************************
+001040*    2200-RELEASE-CLAIM
+001050*****************************************************************
+001060 2200-RELEASE-CLAIM.
+001070     MOVE PROVIDER          TO SR2-PROVIDER.
+001080     MOVE BILL-SOURCE       TO SR2-BILL-SOURCE.
+001090     MOVE TOTAL-CHARGES     TO SR2-TOTAL-CHARGES.
+001100     MOVE FULL-DAYS         TO SR2-FULL-DAYS.
+001110     RELEASE SORT-RECORD.
+001120     PERFORM 2100-READ-CLAIM THRU 2100-EXIT.
+001130 2200-EXIT.
+001140     EXIT.
+001150*****************************************************************
+001160*    3000-PRODUCE-REPORT - OUTPUT PROCEDURE FOR THE SORT
+001170*****************************************************************
+001180 3000-PRODUCE-REPORT.
+001190     PERFORM 3100-RETURN-SORT THRU 3100-EXIT.
+001200     PERFORM 3200-PROCESS-SORT-REC THRU 3200-EXIT
+001210             UNTIL IPB-SORT-END-OF-FILE.
+001220     IF NOT IPB-FIRST-PROVIDER
+001230         PERFORM 3500-BILL-SOURCE-BREAK THRU 3500-EXIT
+001240         PERFORM 3600-PROVIDER-BREAK     THRU 3600-EXIT
+001250     END-IF.
+001260     PERFORM 3700-GRAND-TOTAL THRU 3700-EXIT.
+001270 3000-EXIT.
+001280     EXIT.
+001290*****************************************************************
+001300*    3100-RETURN-SORT
+001310*****************************************************************
+001320 3100-RETURN-SORT.
+001330     RETURN SORT-WORK-FILE
+001340         AT END
+001350             SET IPB-SORT-END-OF-FILE TO TRUE
+001360     END-RETURN.
+001370 3100-EXIT.
+001380     EXIT.
+001390*****************************************************************
+001400*    3200-PROCESS-SORT-REC
+001410*****************************************************************
+001420 3200-PROCESS-SORT-REC.
+001430     IF IPB-FIRST-PROVIDER
+001440         MOVE SR2-PROVIDER     TO IPB-PRIOR-PROVIDER
+001450         MOVE SR2-BILL-SOURCE  TO IPB-PRIOR-BILL-SOURCE
+001460         MOVE 'N' TO IPB-FIRST-PROV-SW
+001470     END-IF.
+001480     IF SR2-PROVIDER NOT = IPB-PRIOR-PROVIDER
+001490         PERFORM 3500-BILL-SOURCE-BREAK THRU 3500-EXIT
+001500         PERFORM 3600-PROVIDER-BREAK     THRU 3600-EXIT
+001510         MOVE SR2-PROVIDER    TO IPB-PRIOR-PROVIDER
+001520         MOVE SR2-BILL-SOURCE TO IPB-PRIOR-BILL-SOURCE
+001530     ELSE
+001540         IF SR2-BILL-SOURCE NOT = IPB-PRIOR-BILL-SOURCE
+001550             PERFORM 3500-BILL-SOURCE-BREAK THRU 3500-EXIT
+001560             MOVE SR2-BILL-SOURCE TO IPB-PRIOR-BILL-SOURCE
+001570         END-IF
+001580     END-IF.
+001590     PERFORM 3300-ACCUMULATE-CLAIM THRU 3300-EXIT.
+001600     PERFORM 3100-RETURN-SORT THRU 3100-EXIT.
+001610 3200-EXIT.
+001620     EXIT.
+001630*****************************************************************
+001640*    3300-ACCUMULATE-CLAIM - ADD THE CURRENT CLAIM INTO THE
+001650*    BILL-SOURCE SUBTOTAL
+001660*****************************************************************
+001670 3300-ACCUMULATE-CLAIM.
+001680     ADD SR2-TOTAL-CHARGES TO IPB-BS-CHARGE-TOTAL.
+001690     ADD SR2-FULL-DAYS     TO IPB-BS-DAYS-TOTAL.
+001700 3300-EXIT.
+001710     EXIT.
+001720*****************************************************************
+001730*    3500-BILL-SOURCE-BREAK - PRINT THE SUBTOTAL FOR THE
+001740*    BILL-SOURCE JUST COMPLETED AND ROLL IT INTO THE PROVIDER
+001750*    TOTAL
+001760*****************************************************************
+001770 3500-BILL-SOURCE-BREAK.
+001780     MOVE IPB-PRIOR-PROVIDER    TO DL-PROVIDER.
+001790     MOVE IPB-PRIOR-BILL-SOURCE TO DL-BILL-SOURCE.
+001800     MOVE IPB-BS-CHARGE-TOTAL   TO DL-TOTAL-CHARGES.
+001810     MOVE IPB-BS-DAYS-TOTAL     TO DL-FULL-DAYS.
+001820     WRITE REPORT-RECORD FROM IPB-DETAIL-LINE.
+001830     ADD IPB-BS-CHARGE-TOTAL TO IPB-PROV-CHARGE-TOTAL.
+001840     ADD IPB-BS-DAYS-TOTAL   TO IPB-PROV-DAYS-TOTAL.
+001850     MOVE ZERO TO IPB-BS-CHARGE-TOTAL.
+001860     MOVE ZERO TO IPB-BS-DAYS-TOTAL.
+001870 3500-EXIT.
+001880     EXIT.
+001890*****************************************************************
+001900*    3600-PROVIDER-BREAK - PRINT THE TOTAL FOR THE PROVIDER
+001910*    JUST COMPLETED AND ROLL IT INTO THE GRAND TOTAL
+001920*****************************************************************
+001930 3600-PROVIDER-BREAK.
+001940     MOVE IPB-PROV-CHARGE-TOTAL TO PT-TOTAL-CHARGES.
+001950     MOVE IPB-PROV-DAYS-TOTAL   TO PT-FULL-DAYS.
+001960     WRITE REPORT-RECORD FROM IPB-PROVIDER-TOTAL-LINE.
+001970     ADD IPB-PROV-CHARGE-TOTAL TO IPB-GRAND-CHARGE-TOTAL.
+001980     ADD IPB-PROV-DAYS-TOTAL   TO IPB-GRAND-DAYS-TOTAL.
+001990     MOVE ZERO TO IPB-PROV-CHARGE-TOTAL.
+002000     MOVE ZERO TO IPB-PROV-DAYS-TOTAL.
+002010 3600-EXIT.
+002020     EXIT.
+002030*****************************************************************
+002040*    3700-GRAND-TOTAL - PRINT THE FINAL GRAND TOTAL LINE
+002050*****************************************************************
+002060 3700-GRAND-TOTAL.
+002070     MOVE IPB-GRAND-CHARGE-TOTAL TO GT-TOTAL-CHARGES.
+002080     MOVE IPB-GRAND-DAYS-TOTAL   TO GT-FULL-DAYS.
+002090     WRITE REPORT-RECORD FROM IPB-GRAND-TOTAL-LINE.
+002100 3700-EXIT.
+002110     EXIT.
+002120 9999-EXIT.
+002130     EXIT.
