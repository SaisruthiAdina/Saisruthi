@@ -0,0 +1,154 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    IPB240.
+000030 AUTHOR.        D SHEPHERD.
+000040 INSTALLATION.  INPATIENT BILLING SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY
+000090*    ---------------------------------------------------------
+000100*    08/09/2026  DS   ORIGINAL PROGRAM - MATCHES THE PRIOR
+000110*                     CLAIM SNAPSHOT AGAINST THE CURRENT LOAD
+000120*                     BY CLAIM-NUMBER.  WHEN THE CURRENT RECORD
+000130*                     CARRIES AUTO-ADJUSTMENT-IND SET, WRITES AN
+000140*                     AUDIT RECORD SHOWING TOTAL-CHARGES BEFORE
+000150*                     AND AFTER THE ADJUSTMENT SO A DISPUTED
+000160*                     PAYMENT CAN BE EXPLAINED.  BOTH INPUT
+000170*                     FILES MUST BE IN ASCENDING CLAIM-NUMBER
+000180*                     SEQUENCE.
+000190*****************************************************************
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER.   IBM-370.
+000230 OBJECT-COMPUTER.   IBM-370.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT OLD-CLAIM-FILE    ASSIGN TO OLDCLAIM
+000270            ORGANIZATION IS SEQUENTIAL.
+000280     SELECT NEW-CLAIM-FILE    ASSIGN TO CLAIMOUT
+000290            ORGANIZATION IS SEQUENTIAL.
+000300     SELECT AUDIT-FILE        ASSIGN TO ADJAUDIT
+000310            ORGANIZATION IS SEQUENTIAL.
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  OLD-CLAIM-FILE
+000350     RECORDING MODE IS F.
+000360 COPY "cobol"  REPLACING ==MY-RECORD== BY ==OLD-RECORD==.
+000370 FD  NEW-CLAIM-FILE
+000380     RECORDING MODE IS F.
+000390 COPY "cobol".
+000400 FD  AUDIT-FILE
+000410     RECORDING MODE IS F.
+000420 COPY "ipbaudt".
+000430 WORKING-STORAGE SECTION.
+000440*****************************************************************
+000450*    SWITCHES AND COUNTERS
+000460*****************************************************************
+000470 77  IPB-OLD-EOF-SW              PIC X(01)   VALUE 'N'.
+000480     88  IPB-OLD-END-OF-FILE                 VALUE 'Y'.
+000490 77  IPB-NEW-EOF-SW              PIC X(01)   VALUE 'N'.
+000500     88  IPB-NEW-END-OF-FILE                 VALUE 'Y'.
+000510 77  IPB-AUDIT-COUNT             PIC 9(07)   COMP  VALUE ZERO.
+000520 77  IPB-HIGH-KEY                PIC X(19)   VALUE HIGH-VALUES.
+000530 77  IPB-OLD-KEY                 PIC X(19)   VALUE SPACES.
+000540 77  IPB-NEW-KEY                 PIC X(19)   VALUE SPACES.
+000550 PROCEDURE DIVISION.
+000560*****************************************************************
+000570*    0000-MAINLINE
+000580*****************************************************************
+000590 0000-MAINLINE.
+000600     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+000610     PERFORM 2000-MATCH-CLAIMS   THRU 2000-EXIT
+000620             UNTIL IPB-OLD-END-OF-FILE AND IPB-NEW-END-OF-FILE.
+000630     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+000640     STOP RUN.
+000650*****************************************************************
+000660*    1000-INITIALIZE
+000670*****************************************************************
+000680 1000-INITIALIZE.
+000690     OPEN INPUT  OLD-CLAIM-FILE
+000700                 NEW-CLAIM-FILE.
+000710     OPEN OUTPUT AUDIT-FILE.
+000720     PERFORM 2100-READ-OLD THRU 2100-EXIT.
+000730     PERFORM 2200-READ-NEW THRU 2200-EXIT.
+000740 1000-EXIT.
+000750     EXIT.
+000760*****************************************************************
+000770*    2000-MATCH-CLAIMS - TWO-FILE KEY MATCH.  CLAIM-NUMBER IS NOT
+000772*    UNIQUE ON THE NEW SIDE (INTERIM BILLS SHARE A CLAIM NUMBER,
+000774*    DISTINGUISHED BY TRANSACTION-IND), SO THE OLD RECORD IS HELD
+000776*    ACROSS EVERY NEW RECORD THAT MATCHES ITS KEY RATHER THAN
+000778*    ADVANCED WITH IT.
+000780*****************************************************************
+000790 2000-MATCH-CLAIMS.
+000800     IF IPB-OLD-KEY = IPB-NEW-KEY
+000810         PERFORM 2300-CHECK-ADJUSTMENT THRU 2300-EXIT
+000830         PERFORM 2200-READ-NEW THRU 2200-EXIT
+000840     ELSE
+000850         IF IPB-OLD-KEY < IPB-NEW-KEY
+000860             PERFORM 2100-READ-OLD THRU 2100-EXIT
+000870         ELSE
+000880             PERFORM 2200-READ-NEW THRU 2200-EXIT
+000890         END-IF
+000900     END-IF.
+000910 2000-EXIT.
+000920     EXIT.
+000930*****************************************************************
+000940*    2100-READ-OLD
+000950*****************************************************************
+000960 2100-READ-OLD.
+000970     READ OLD-CLAIM-FILE INTO OLD-RECORD
+000980         AT END
+000990             SET IPB-OLD-END-OF-FILE TO TRUE
+001000             MOVE IPB-HIGH-KEY TO IPB-OLD-KEY
+001010             GO TO 2100-EXIT
+001020     END-READ.
+001030     MOVE CLAIM-NUMBER IN OLD-RECORD TO IPB-OLD-KEY.
+001040 2100-EXIT.
+001050     EXIT.
+001060*****************************************************************
+001070*    2200-READ-NEW
+001080*****************************************************************
+001090 2200-READ-NEW.
+001100     READ NEW-CLAIM-FILE
+001110         AT END
+001120             SET IPB-NEW-END-OF-FILE TO TRUE
+001130             MOVE IPB-HIGH-KEY TO IPB-NEW-KEY
+001140             GO TO 2200-EXIT
+001150     END-READ.
+001160     MOVE CLAIM-NUMBER IN MY-RECORD TO IPB-NEW-KEY.
+001170 2200-EXIT.
+001180     EXIT.
+001190*****************************************************************
+001200*    2300-CHECK-ADJUSTMENT - WRITE AN AUDIT RECORD WHEN THE
+001210*    CURRENT CLAIM CAME THROUGH AUTO-ADJUSTED
+001220*****************************************************************
+001230 2300-CHECK-ADJUSTMENT.
+001240     IF IPB-OLD-END-OF-FILE OR IPB-NEW-END-OF-FILE
+001250         GO TO 2300-EXIT
+001260     END-IF.
+001270     IF AUTO-ADJUSTMENT-IND IN MY-RECORD = '1'
+001290         MOVE CLAIM-NUMBER IN MY-RECORD  TO AUD-CLAIM-NUMBER
+001300         MOVE TOTAL-CHARGES IN OLD-RECORD
+001305             TO AUD-OLD-TOTAL-CHARGES
+001310         MOVE TOTAL-CHARGES IN MY-RECORD
+001315             TO AUD-NEW-TOTAL-CHARGES
+001320         ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD
+001330         ACCEPT AUD-RUN-TIME FROM TIME
+001340         WRITE IPB-AUDIT-RECORD
+001350         ADD 1 TO IPB-AUDIT-COUNT
+001360     END-IF.
+001370 2300-EXIT.
+001380     EXIT.
+001390*****************************************************************
+001400*    9000-TERMINATE
+001410*****************************************************************
+001420 9000-TERMINATE.
+001430     DISPLAY 'IPB240 - AUDIT RECORDS WRITTEN : ' IPB-AUDIT-COUNT.
+001440     CLOSE OLD-CLAIM-FILE
+001450           NEW-CLAIM-FILE
+001460           AUDIT-FILE.
+001470 9000-EXIT.
+001480     EXIT.
+001490 9999-EXIT.
+001500     EXIT.
