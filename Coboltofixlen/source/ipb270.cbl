@@ -0,0 +1,162 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    IPB270.
+000030 AUTHOR.        D SHEPHERD.
+000040 INSTALLATION.  INPATIENT BILLING SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY
+000090*    ---------------------------------------------------------
+000100*    08/09/2026  DS   ORIGINAL PROGRAM - RUNS AHEAD OF IPB100
+000110*                     ON FEEDS WHERE THE SUBMITTER GAVE ONLY THE
+000120*                     10-DIGIT NPI IN THE PROVIDER FIELD.  LOADS
+000130*                     THE NPI-TO-LEGACY-PROVIDER CROSSWALK INTO
+000140*                     A TABLE, THEN TRANSLATES EACH INCOMING
+000150*                     RECORD'S PROVIDER FIELD TO THE 13-BYTE
+000160*                     LEGACY NUMBER IPB100 AND MY-RECORD EXPECT.
+000170*                     RECORDS WHOSE NPI IS NOT ON THE CROSSWALK
+000180*                     ARE PASSED THROUGH UNTRANSLATED AND
+000190*                     COUNTED, RATHER THAN DROPPED.
+000200*****************************************************************
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER.   IBM-370.
+000240 OBJECT-COMPUTER.   IBM-370.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT CROSSWALK-FILE    ASSIGN TO NPIXWALK
+000280            ORGANIZATION IS SEQUENTIAL.
+000290     SELECT NPI-IN-FILE       ASSIGN TO NPIFEED
+000300            ORGANIZATION IS SEQUENTIAL.
+000310     SELECT CLAIM-OUT-FILE    ASSIGN TO CLAIMIN
+000320            ORGANIZATION IS SEQUENTIAL.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  CROSSWALK-FILE
+000360     RECORDING MODE IS F.
+000370 COPY "ipbnpix".
+000380 FD  NPI-IN-FILE
+000390     RECORDING MODE IS F.
+000400 COPY "cobol"   REPLACING ==MY-RECORD== BY ==IPB-NPI-IN-RECORD==.
+000410 FD  CLAIM-OUT-FILE
+000420     RECORDING MODE IS F.
+000430 COPY "cobol".
+000440 WORKING-STORAGE SECTION.
+000450*****************************************************************
+000460*    SWITCHES AND COUNTERS
+000470*****************************************************************
+000480 77  IPB-XWALK-EOF-SW            PIC X(01)   VALUE 'N'.
+000490     88  IPB-XWALK-END-OF-FILE               VALUE 'Y'.
+000500 77  IPB-IN-EOF-SW               PIC X(01)   VALUE 'N'.
+000510     88  IPB-IN-END-OF-FILE                  VALUE 'Y'.
+000520 77  IPB-FOUND-SW                PIC X(01)   VALUE 'Y'.
+000530     88  IPB-NPI-FOUND                        VALUE 'Y'.
+000540     88  IPB-NPI-NOT-FOUND                    VALUE 'N'.
+000550 77  IPB-XWALK-COUNT             PIC 9(05)   COMP  VALUE ZERO.
+000560 77  IPB-IN-COUNT                PIC 9(07)   COMP  VALUE ZERO.
+000570 77  IPB-TRANSLATED-COUNT        PIC 9(07)   COMP  VALUE ZERO.
+000580 77  IPB-NOT-FOUND-COUNT         PIC 9(07)   COMP  VALUE ZERO.
+000590 01  IPB-XWALK-TABLE.
+000600     05  IPB-XWALK-ENTRY OCCURS 1 TO 5000 TIMES
+000610             DEPENDING ON IPB-XWALK-COUNT
+000620             ASCENDING KEY IS XT-NPI
+000630             INDEXED BY IPB-XWALK-IDX.
+000640         10  XT-NPI                  PIC X(10).
+000650         10  XT-LEGACY-PROVIDER      PIC X(13).
+000660 PROCEDURE DIVISION.
+000670*****************************************************************
+000680*    0000-MAINLINE
+000690*****************************************************************
+000700 0000-MAINLINE.
+000710     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+000720     PERFORM 2000-PROCESS-CLAIMS  THRU 2000-EXIT
+000730             UNTIL IPB-IN-END-OF-FILE.
+000740     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+000750     STOP RUN.
+000760*****************************************************************
+000770*    1000-INITIALIZE
+000780*****************************************************************
+000790 1000-INITIALIZE.
+000800     OPEN INPUT  CROSSWALK-FILE.
+000810     PERFORM 1100-LOAD-XWALK THRU 1100-EXIT
+000820             UNTIL IPB-XWALK-END-OF-FILE.
+000830     CLOSE CROSSWALK-FILE.
+000840     OPEN INPUT  NPI-IN-FILE.
+000850     OPEN OUTPUT CLAIM-OUT-FILE.
+000860     PERFORM 2100-READ-NPI-CLAIM THRU 2100-EXIT.
+000870 1000-EXIT.
+000880     EXIT.
+000890*****************************************************************
+000900*    1100-LOAD-XWALK - BUILD THE IN-MEMORY NPI LOOKUP TABLE
+000910*****************************************************************
+000920 1100-LOAD-XWALK.
+000930     READ CROSSWALK-FILE
+000940         AT END
+000950             SET IPB-XWALK-END-OF-FILE TO TRUE
+000960             GO TO 1100-EXIT
+000970     END-READ.
+000972     IF IPB-XWALK-COUNT >= 5000
+000974         DISPLAY 'IPB270 - CROSSWALK TABLE FULL AT 5000 ENTRIES'
+000976         DISPLAY 'IPB270 - ABENDING - CROSSWALK FILE TOO LARGE'
+000978         STOP RUN
+000980     END-IF.
+000982     ADD 1 TO IPB-XWALK-COUNT.
+000990     MOVE NPX-NPI             TO XT-NPI(IPB-XWALK-COUNT).
+001000     MOVE NPX-LEGACY-PROVIDER
+001005         TO XT-LEGACY-PROVIDER(IPB-XWALK-COUNT).
+001010 1100-EXIT.
+001020     EXIT.
+001030*****************************************************************
+001040*    2000-PROCESS-CLAIMS - TRANSLATE AND WRITE ONE RECORD
+001050*****************************************************************
+001060 2000-PROCESS-CLAIMS.
+001070     MOVE IPB-NPI-IN-RECORD TO MY-RECORD.
+001080     PERFORM 2200-TRANSLATE-PROVIDER THRU 2200-EXIT.
+001090     WRITE MY-RECORD.
+001100     PERFORM 2100-READ-NPI-CLAIM THRU 2100-EXIT.
+001110 2000-EXIT.
+001120     EXIT.
+001130*****************************************************************
+001140*    2100-READ-NPI-CLAIM
+001150*****************************************************************
+001160 2100-READ-NPI-CLAIM.
+001170     READ NPI-IN-FILE INTO IPB-NPI-IN-RECORD
+001180         AT END
+001190             SET IPB-IN-END-OF-FILE TO TRUE
+001200             GO TO 2100-EXIT
+001210     END-READ.
+001220     ADD 1 TO IPB-IN-COUNT.
+001230 2100-EXIT.
+001240     EXIT.
+001250*****************************************************************
+001260*    2200-TRANSLATE-PROVIDER - LOOK UP THE NPI CARRIED IN THE
+001270*    FIRST 10 BYTES OF PROVIDER AND REPLACE IT WITH THE 13-BYTE
+001280*    LEGACY PROVIDER NUMBER
+001290*****************************************************************
+001300 2200-TRANSLATE-PROVIDER.
+001310     SET IPB-NPI-FOUND TO TRUE.
+001320     SET IPB-XWALK-IDX TO 1.
+001330     SEARCH ALL IPB-XWALK-ENTRY
+001340         AT END
+001350             SET IPB-NPI-NOT-FOUND TO TRUE
+001360             ADD 1 TO IPB-NOT-FOUND-COUNT
+001370         WHEN XT-NPI(IPB-XWALK-IDX) = PROVIDER IN MY-RECORD(1:10)
+001380             MOVE XT-LEGACY-PROVIDER(IPB-XWALK-IDX)
+001390                 TO PROVIDER IN MY-RECORD
+001400             ADD 1 TO IPB-TRANSLATED-COUNT
+001410     END-SEARCH.
+001420 2200-EXIT.
+001430     EXIT.
+001440*****************************************************************
+001450*    9000-TERMINATE
+001460*****************************************************************
+001470 9000-TERMINATE.
+001480     DISPLAY 'IPB270 - RECORDS READ    : ' IPB-IN-COUNT.
+001490     DISPLAY 'IPB270 - NPI TRANSLATED  : ' IPB-TRANSLATED-COUNT.
+001500     DISPLAY 'IPB270 - NPI NOT ON FILE : ' IPB-NOT-FOUND-COUNT.
+001510     CLOSE NPI-IN-FILE
+001520           CLAIM-OUT-FILE.
+001530 9000-EXIT.
+001540     EXIT.
+001550 9999-EXIT.
+001560     EXIT.
