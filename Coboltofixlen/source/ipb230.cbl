@@ -0,0 +1,176 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    IPB230.
+000030 AUTHOR.        D SHEPHERD.
+000040 INSTALLATION.  INPATIENT BILLING SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY
+000090*    ---------------------------------------------------------
+000100*    08/09/2026  DS   ORIGINAL PROGRAM - PROVIDER/INTERMEDIARY
+000110*                     LOOKUP.  READS A SINGLE INQUIRY CRITERION
+000120*                     (PROVIDER, INTERMEDIARY-NUM, OR
+000130*                     INTERMEDIARY-CTRL-NUM) FROM PARMIN AND
+000140*                     LISTS EVERY MATCHING CLAIM.  WRITTEN AS A
+000150*                     QUICK-TURNAROUND BATCH INQUIRY SINCE THIS
+000160*                     SYSTEM HAS NO ONLINE (CICS) FRONT END TO
+000170*                     EXTEND - AN OPERATOR CAN SUBMIT ONE PARM
+000180*                     CARD AND GET AN ANSWER BACK IN MINUTES
+000190*                     RATHER THAN SCANNING THE WHOLE EXTRACT.
+000200*****************************************************************
+000210 ENVIRONMENT DIVISION.
+000220 CONFIGURATION SECTION.
+000230 SOURCE-COMPUTER.   IBM-370.
+000240 OBJECT-COMPUTER.   IBM-370.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT PARM-FILE         ASSIGN TO PARMIN
+000280            ORGANIZATION IS SEQUENTIAL.
+000290     SELECT CLAIM-IN-FILE     ASSIGN TO CLAIMOUT
+000300            ORGANIZATION IS SEQUENTIAL.
+000310     SELECT REPORT-FILE       ASSIGN TO INQRPT
+000320            ORGANIZATION IS SEQUENTIAL.
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  PARM-FILE
+000360     RECORDING MODE IS F.
+000370 COPY "ipbparm".
+000380 FD  CLAIM-IN-FILE
+000390     RECORDING MODE IS F.
+000400 COPY "cobol".
+000410 FD  REPORT-FILE
+000420     RECORDING MODE IS F.
+000430 01  REPORT-RECORD               PIC X(132).
+000440 WORKING-STORAGE SECTION.
+000450*****************************************************************
+000460*    SWITCHES AND COUNTERS
+000470*****************************************************************
+000480 77  IPB-CLAIM-EOF-SW            PIC X(01)   VALUE 'N'.
+000490     88  IPB-CLAIM-END-OF-FILE               VALUE 'Y'.
+000500 77  IPB-MATCH-SW                PIC X(01)   VALUE 'N'.
+000510     88  IPB-CLAIM-MATCHES                   VALUE 'Y'.
+000520 77  IPB-MATCH-COUNT             PIC 9(07)   COMP  VALUE ZERO.
+000530 COPY "ipbparm" REPLACING ==IPB-PARM-CARD== BY ==IPB-WS-PARM==.
+000550 COPY "ipbrpt03".
+000560 PROCEDURE DIVISION.
+000570*****************************************************************
+000580*    0000-MAINLINE
+000590*****************************************************************
+000600 0000-MAINLINE.
+000610     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+000620     PERFORM 2000-PROCESS-CLAIM  THRU 2000-EXIT
+000630             UNTIL IPB-CLAIM-END-OF-FILE.
+000640     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+000650     STOP RUN.
+000660*****************************************************************
+000670*    1000-INITIALIZE
+000680*****************************************************************
+000690 1000-INITIALIZE.
+000700     OPEN INPUT  PARM-FILE.
+000710     READ PARM-FILE INTO IPB-WS-PARM
+000720         AT END
+000730             DISPLAY 'IPB230 - NO PARAMETER CARD PRESENT'
+000740             CLOSE PARM-FILE
+000750             STOP RUN
+000760     END-READ.
+000770     CLOSE PARM-FILE.
+000780     OPEN INPUT  CLAIM-IN-FILE.
+000790     OPEN OUTPUT REPORT-FILE.
+000800     WRITE REPORT-RECORD FROM IPB-HEADING-1.
+000810     PERFORM 1100-BUILD-CRIT-DISPLAY THRU 1100-EXIT.
+000820     WRITE REPORT-RECORD FROM IPB-HEADING-2.
+000830     WRITE REPORT-RECORD FROM IPB-HEADING-3.
+000840     PERFORM 2100-READ-CLAIM THRU 2100-EXIT.
+000850 1000-EXIT.
+000860     EXIT.
+000870*****************************************************************
+000880*    1100-BUILD-CRIT-DISPLAY
+000890*****************************************************************
+000900 1100-BUILD-CRIT-DISPLAY.
+000910     EVALUATE TRUE
+000920         WHEN IPB-SEARCH-BY-PROVIDER IN IPB-WS-PARM
+000930             MOVE IPB-PARM-PROVIDER IN IPB-WS-PARM
+000940                 TO IPB-CRIT-DISPLAY
+000950         WHEN IPB-SEARCH-BY-INTERMED-NUM IN IPB-WS-PARM
+000960             MOVE IPB-PARM-INTERMED-NUM IN IPB-WS-PARM
+000970                 TO IPB-CRIT-DISPLAY
+000980         WHEN IPB-SEARCH-BY-INTERMED-CTRL IN IPB-WS-PARM
+000990             MOVE IPB-PARM-INTERMED-CTRL IN IPB-WS-PARM
+001000                 TO IPB-CRIT-DISPLAY
+001010         WHEN OTHER
+001020             MOVE 'INVALID SEARCH TYPE' TO IPB-CRIT-DISPLAY
+001030     END-EVALUATE.
+001040 1100-EXIT.
+001050     EXIT.
+001060*****************************************************************
+001070*    2000-PROCESS-CLAIM
+001080*****************************************************************
+001090 2000-PROCESS-CLAIM.
+001100     PERFORM 2200-TEST-CRITERION THRU 2200-EXIT.
+001110     IF IPB-CLAIM-MATCHES
+001120         PERFORM 2300-WRITE-DETAIL THRU 2300-EXIT
+001130     END-IF.
+001140     PERFORM 2100-READ-CLAIM THRU 2100-EXIT.
+001150 2000-EXIT.
+001160     EXIT.
+001170*****************************************************************
+001180*    2100-READ-CLAIM
+001190*****************************************************************
+001200 2100-READ-CLAIM.
+001210     READ CLAIM-IN-FILE
+001220         AT END
+001230             SET IPB-CLAIM-END-OF-FILE TO TRUE
+001240     END-READ.
+001250 2100-EXIT.
+001260     EXIT.
+001270*****************************************************************
+001280*    2200-TEST-CRITERION
+001290*****************************************************************
+001300 2200-TEST-CRITERION.
+001310     MOVE 'N' TO IPB-MATCH-SW.
+001320     EVALUATE TRUE
+001330         WHEN IPB-SEARCH-BY-PROVIDER IN IPB-WS-PARM
+001340             IF PROVIDER =
+001350                     IPB-PARM-PROVIDER IN IPB-WS-PARM
+001360                 MOVE 'Y' TO IPB-MATCH-SW
+001370             END-IF
+001380         WHEN IPB-SEARCH-BY-INTERMED-NUM IN IPB-WS-PARM
+001390             IF INTERMEDIARY-NUM =
+001400                     IPB-PARM-INTERMED-NUM IN IPB-WS-PARM
+001410                 MOVE 'Y' TO IPB-MATCH-SW
+001420             END-IF
+001430         WHEN IPB-SEARCH-BY-INTERMED-CTRL IN IPB-WS-PARM
+001440             IF INTERMEDIARY-CTRL-NUM =
+001450                     IPB-PARM-INTERMED-CTRL IN IPB-WS-PARM
+001460                 MOVE 'Y' TO IPB-MATCH-SW
+001470             END-IF
+001480     END-EVALUATE.
+001490 2200-EXIT.
+001500     EXIT.
+001510*****************************************************************
+001520*    2300-WRITE-DETAIL
+001530*****************************************************************
+001540 2300-WRITE-DETAIL.
+001550     MOVE CLAIM-NUMBER            TO DL-CLAIM-NUMBER.
+001560     MOVE PROVIDER                TO DL-PROVIDER.
+001570     MOVE INTERMEDIARY-NUM        TO DL-INTERMED-NUM.
+001580     MOVE INTERMEDIARY-CTRL-NUM   TO DL-INTERMED-CTRL.
+001590     WRITE REPORT-RECORD FROM IPB-DETAIL-LINE.
+001600     ADD 1 TO IPB-MATCH-COUNT.
+001610 2300-EXIT.
+001620     EXIT.
+001630*****************************************************************
+001640*    9000-TERMINATE
+001650*****************************************************************
+001660 9000-TERMINATE.
+001670     IF IPB-MATCH-COUNT = ZERO
+001680         WRITE REPORT-RECORD FROM IPB-NO-MATCH-LINE
+001690     END-IF.
+001700     MOVE IPB-MATCH-COUNT TO CL-MATCH-COUNT.
+001710     WRITE REPORT-RECORD FROM IPB-COUNT-LINE.
+001720     CLOSE CLAIM-IN-FILE
+001730           REPORT-FILE.
+001740 9000-EXIT.
+001750     EXIT.
+001760 9999-EXIT.
+001770     EXIT.
