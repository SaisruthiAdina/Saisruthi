@@ -0,0 +1,321 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    IPB100.
+000030 AUTHOR.        D SHEPHERD.
+000040 INSTALLATION.  INPATIENT BILLING SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY
+000090*    ---------------------------------------------------------
+000100*    08/09/2026  DS   ORIGINAL PROGRAM - COBOLTOFIXLEN IMPORT
+000110*                     DRIVER.  READS INCOMING INPATIENT CLAIM
+000120*                     RECORDS, EDITS THE ADMISSION/FROM/THRU/
+000130*                     DISCHARGE DATE SEQUENCE AND THE FULL-DAYS
+000140*                     SPAN BEFORE THE RECORD IS ALLOWED TO LOAD,
+000150*                     AND ROUTES FAILURES TO A SUSPENSE FILE.
+000160*    08/09/2026  DS   ADDED CHECKPOINT/RESTART SUPPORT.  A
+000170*                     CONTROL RECORD IS WRITTEN TO RESTARTOUT
+000180*                     EVERY IPB-CKPT-INTERVAL RECORDS, CARRYING
+000190*                     THE SEQUENCE-COUNTER OF THE LAST RECORD
+000200*                     COMMITTED AND THE NUMBER OF INPUT RECORDS
+000210*                     READ SO FAR.  IF RESTARTIN IS SUPPLIED ON
+000220*                     A RERUN, THAT MANY INPUT RECORDS ARE
+000230*                     BYPASSED BEFORE EDITING RESUMES.
+000240*****************************************************************
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SOURCE-COMPUTER.   IBM-370.
+000280 OBJECT-COMPUTER.   IBM-370.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT CLAIM-IN-FILE     ASSIGN TO CLAIMIN
+000320            ORGANIZATION IS SEQUENTIAL.
+000330     SELECT CLAIM-OUT-FILE    ASSIGN TO CLAIMOUT
+000340            ORGANIZATION IS SEQUENTIAL.
+000350     SELECT SUSPENSE-FILE     ASSIGN TO SUSPENSE
+000360            ORGANIZATION IS SEQUENTIAL.
+000370     SELECT OPTIONAL RESTART-IN-FILE ASSIGN TO RESTARTIN
+000380            ORGANIZATION IS SEQUENTIAL.
+000400     SELECT RESTART-OUT-FILE  ASSIGN TO RESTARTOUT
+000410            ORGANIZATION IS SEQUENTIAL.
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  CLAIM-IN-FILE
+000450     RECORDING MODE IS F.
+000460 COPY "cobol"   REPLACING ==MY-RECORD== BY ==IPB-IN-RECORD==.
+000470 FD  CLAIM-OUT-FILE
+000480     RECORDING MODE IS F.
+000490 COPY "cobol".
+000500 FD  SUSPENSE-FILE
+000510     RECORDING MODE IS F.
+000520 COPY "ipbsusp".
+000530 FD  RESTART-IN-FILE
+000540     RECORDING MODE IS F.
+000550 COPY "ipbckpt" REPLACING ==IPB-CHECKPOINT-RECORD==
+000560     BY ==IPB-CKPT-IN-RECORD==.
+000570 FD  RESTART-OUT-FILE
+000580     RECORDING MODE IS F.
+000590 COPY "ipbckpt".
+000600 WORKING-STORAGE SECTION.
+000610*****************************************************************
+000620*    SWITCHES AND COUNTERS
+000630*****************************************************************
+000640 77  IPB-EOF-SW                 PIC X(01)   VALUE 'N'.
+000650     88  IPB-END-OF-INPUT                   VALUE 'Y'.
+000660 77  IPB-VALID-SW               PIC X(01)   VALUE 'Y'.
+000670     88  IPB-RECORD-VALID                   VALUE 'Y'.
+000680     88  IPB-RECORD-INVALID                 VALUE 'N'.
+000690 77  IPB-RESTART-SW             PIC X(01)   VALUE 'N'.
+000700     88  IPB-RESTART-RUN                    VALUE 'Y'.
+000710 77  IPB-IN-COUNT                PIC 9(09)  COMP    VALUE ZERO.
+000720 77  IPB-OUT-COUNT               PIC 9(09)  COMP    VALUE ZERO.
+000730 77  IPB-SUSPENSE-COUNT          PIC 9(09)  COMP    VALUE ZERO.
+000740 77  IPB-SKIPPED-COUNT           PIC 9(09)  COMP    VALUE ZERO.
+000750 77  IPB-EXPECTED-DAYS           PIC S9(07)         VALUE ZERO.
+000760 77  IPB-RESTART-POINT           PIC 9(09)  COMP    VALUE ZERO.
+000770 77  IPB-CKPT-INTERVAL           PIC 9(09)  COMP    VALUE 1000.
+000772 77  IPB-CKPT-QUOTIENT           PIC 9(09)  COMP    VALUE ZERO.
+000774 77  IPB-CKPT-REMAINDER          PIC 9(09)  COMP    VALUE ZERO.
+000776 77  IPB-CENTURY-DIGITS          PIC 9(02)          VALUE ZERO.
+000777 77  IPB-FROM-DATE-U             PIC 9(08)          VALUE ZERO.
+000778 77  IPB-THRU-DATE-U             PIC 9(08)          VALUE ZERO.
+000780 PROCEDURE DIVISION.
+000790*****************************************************************
+000800*    0000-MAINLINE
+000810*****************************************************************
+000820 0000-MAINLINE.
+000830     PERFORM 1000-INITIALIZE      THRU 1000-EXIT.
+000840     PERFORM 2000-PROCESS-CLAIMS  THRU 2000-EXIT
+000850             UNTIL IPB-END-OF-INPUT.
+000860     PERFORM 9000-TERMINATE       THRU 9000-EXIT.
+000870     STOP RUN.
+000880*****************************************************************
+000890*    1000-INITIALIZE
+000900*****************************************************************
+000910 1000-INITIALIZE.
+000920     PERFORM 1100-GET-RESTART-POINT THRU 1100-EXIT.
+000930     OPEN INPUT  CLAIM-IN-FILE.
+000940     IF IPB-RESTART-RUN
+000950         OPEN EXTEND CLAIM-OUT-FILE
+000952         OPEN EXTEND SUSPENSE-FILE
+000954         OPEN EXTEND RESTART-OUT-FILE
+000956     ELSE
+000958         OPEN OUTPUT CLAIM-OUT-FILE
+000960         OPEN OUTPUT SUSPENSE-FILE
+000962         OPEN OUTPUT RESTART-OUT-FILE
+000964     END-IF.
+000970     PERFORM 2100-READ-CLAIM THRU 2100-EXIT.
+000980     IF IPB-RESTART-RUN
+000990         PERFORM 1200-BYPASS-COMMITTED THRU 1200-EXIT
+001000     END-IF.
+001010 1000-EXIT.
+001020     EXIT.
+001030*****************************************************************
+001040*    1100-GET-RESTART-POINT - READ ANY PRIOR CHECKPOINT
+001050*****************************************************************
+001060 1100-GET-RESTART-POINT.
+001070     OPEN INPUT RESTART-IN-FILE.
+001080     READ RESTART-IN-FILE INTO IPB-CKPT-IN-RECORD
+001090         AT END
+001100             GO TO 1100-EXIT
+001110     END-READ.
+001120     MOVE CKPT-RECORDS-PROCESSED IN IPB-CKPT-IN-RECORD
+001130         TO IPB-RESTART-POINT.
+001140     SET IPB-RESTART-RUN TO TRUE.
+001150     DISPLAY 'IPB100 - RESTARTING AFTER RECORD : '
+001160         IPB-RESTART-POINT.
+001170 1100-EXIT.
+001180     CLOSE RESTART-IN-FILE.
+001190     EXIT.
+001200*****************************************************************
+001210*    1200-BYPASS-COMMITTED - SKIP INPUT RECORDS ALREADY LOADED
+001220*    ON A PRIOR RUN, WITHOUT EDITING OR WRITING THEM AGAIN
+001230*****************************************************************
+001240 1200-BYPASS-COMMITTED.
+001250     PERFORM 1300-SKIP-ONE-CLAIM THRU 1300-EXIT
+001260             UNTIL IPB-END-OF-INPUT
+001270             OR IPB-IN-COUNT >= IPB-RESTART-POINT.
+001272     IF NOT IPB-END-OF-INPUT
+001274         PERFORM 1300-SKIP-ONE-CLAIM THRU 1300-EXIT
+001276     END-IF.
+001280 1200-EXIT.
+001290     EXIT.
+001300*****************************************************************
+001310*    1300-SKIP-ONE-CLAIM
+001320*****************************************************************
+001330 1300-SKIP-ONE-CLAIM.
+001340     ADD 1 TO IPB-SKIPPED-COUNT.
+001350     PERFORM 2100-READ-CLAIM THRU 2100-EXIT.
+001360 1300-EXIT.
+001370     EXIT.
+001380*****************************************************************
+001390*    2000-PROCESS-CLAIMS - READ/EDIT/WRITE ONE CLAIM PER PASS
+001400*****************************************************************
+001410 2000-PROCESS-CLAIMS.
+001420     SET IPB-RECORD-VALID TO TRUE.
+001430     PERFORM 2200-EDIT-CLAIM THRU 2200-EXIT.
+001440     IF IPB-RECORD-VALID
+001450         PERFORM 2300-WRITE-CLAIM THRU 2300-EXIT
+001460     ELSE
+001470         PERFORM 2400-WRITE-SUSPENSE THRU 2400-EXIT
+001480     END-IF.
+001490     PERFORM 2500-CHECKPOINT-IF-DUE THRU 2500-EXIT.
+001500     PERFORM 2100-READ-CLAIM THRU 2100-EXIT.
+001510 2000-EXIT.
+001520     EXIT.
+001530*****************************************************************
+001540*    2100-READ-CLAIM
+001550*****************************************************************
+001560 2100-READ-CLAIM.
+001570     READ CLAIM-IN-FILE INTO MY-RECORD
+001580         AT END
+001590             SET IPB-END-OF-INPUT TO TRUE
+001600             GO TO 2100-EXIT
+001610     END-READ.
+001620     ADD 1 TO IPB-IN-COUNT.
+001630 2100-EXIT.
+001640     EXIT.
+001645*****************************************************************
+001647*    2150-CHECK-CENTURY - EACH DATE MUST CARRY A PLAUSIBLE
+001648*    CCYY CENTURY (19 OR 20) NOW THAT THE DATE FIELDS ARE A
+001649*    FULL 8-DIGIT CCYYMMDD PACKED VALUE
+001650*****************************************************************
+001651 2150-CHECK-CENTURY.
+001652     DIVIDE ADMISSION-DATE IN MY-RECORD BY 1000000
+001653         GIVING IPB-CENTURY-DIGITS.
+001654     IF IPB-CENTURY-DIGITS NOT = 19 AND NOT = 20
+001655         SET IPB-RECORD-INVALID TO TRUE
+001656         MOVE 05 TO IPB-SUSP-REASON-CODE
+001657         MOVE 'ADMISSION DATE CENTURY INVALID'
+001658             TO IPB-SUSP-REASON-TEXT
+001659         GO TO 2150-EXIT
+001660     END-IF.
+001661     DIVIDE FROM-DATE IN MY-RECORD BY 1000000
+001662         GIVING IPB-CENTURY-DIGITS.
+001663     IF IPB-CENTURY-DIGITS NOT = 19 AND NOT = 20
+001664         SET IPB-RECORD-INVALID TO TRUE
+001665         MOVE 05 TO IPB-SUSP-REASON-CODE
+001666         MOVE 'FROM DATE CENTURY INVALID'
+001667             TO IPB-SUSP-REASON-TEXT
+001668         GO TO 2150-EXIT
+001669     END-IF.
+001670     DIVIDE THRU-DATE IN MY-RECORD BY 1000000
+001671         GIVING IPB-CENTURY-DIGITS.
+001672     IF IPB-CENTURY-DIGITS NOT = 19 AND NOT = 20
+001673         SET IPB-RECORD-INVALID TO TRUE
+001674         MOVE 05 TO IPB-SUSP-REASON-CODE
+001675         MOVE 'THRU DATE CENTURY INVALID'
+001676             TO IPB-SUSP-REASON-TEXT
+001677         GO TO 2150-EXIT
+001678     END-IF.
+001679     DIVIDE DISCHARGE-DATE IN MY-RECORD BY 1000000
+001680         GIVING IPB-CENTURY-DIGITS.
+001681     IF IPB-CENTURY-DIGITS NOT = 19 AND NOT = 20
+001682         SET IPB-RECORD-INVALID TO TRUE
+001683         MOVE 05 TO IPB-SUSP-REASON-CODE
+001684         MOVE 'DISCHARGE DATE CENTURY INVALID'
+001685             TO IPB-SUSP-REASON-TEXT
+001686     END-IF.
+001687 2150-EXIT.
+001688     EXIT.
+001689*****************************************************************
+001690*    2200-EDIT-CLAIM - DATE SEQUENCE AND FULL-DAYS EDITS
+001691*****************************************************************
+001692 2200-EDIT-CLAIM.
+001693     PERFORM 2150-CHECK-CENTURY THRU 2150-EXIT.
+001694     IF IPB-RECORD-INVALID
+001695         GO TO 2200-EXIT
+001696     END-IF.
+001697     IF ADMISSION-DATE IN MY-RECORD > FROM-DATE IN MY-RECORD
+001700         SET IPB-RECORD-INVALID TO TRUE
+001710         MOVE 01 TO IPB-SUSP-REASON-CODE
+001720         MOVE 'ADMISSION DATE AFTER FROM DATE'
+001730             TO IPB-SUSP-REASON-TEXT
+001740         GO TO 2200-EXIT
+001750     END-IF.
+001760     IF FROM-DATE IN MY-RECORD > THRU-DATE IN MY-RECORD
+001770         SET IPB-RECORD-INVALID TO TRUE
+001780         MOVE 02 TO IPB-SUSP-REASON-CODE
+001790         MOVE 'FROM DATE AFTER THRU DATE'
+001800             TO IPB-SUSP-REASON-TEXT
+001810         GO TO 2200-EXIT
+001820     END-IF.
+001830     IF THRU-DATE IN MY-RECORD > DISCHARGE-DATE IN MY-RECORD
+001840         SET IPB-RECORD-INVALID TO TRUE
+001850         MOVE 03 TO IPB-SUSP-REASON-CODE
+001860         MOVE 'THRU DATE AFTER DISCHARGE DATE'
+001870             TO IPB-SUSP-REASON-TEXT
+001880         GO TO 2200-EXIT
+001890     END-IF.
+001900     MOVE FROM-DATE IN MY-RECORD TO IPB-FROM-DATE-U.
+001902     MOVE THRU-DATE IN MY-RECORD TO IPB-THRU-DATE-U.
+001904     COMPUTE IPB-EXPECTED-DAYS =
+001906         FUNCTION INTEGER-OF-DATE(IPB-THRU-DATE-U)
+001908         - FUNCTION INTEGER-OF-DATE(IPB-FROM-DATE-U).
+001920     IF FULL-DAYS IN MY-RECORD NOT = IPB-EXPECTED-DAYS
+001930         SET IPB-RECORD-INVALID TO TRUE
+001940         MOVE 04 TO IPB-SUSP-REASON-CODE
+001950         MOVE 'FULL-DAYS NOT CONSISTENT WITH DATE SPAN'
+001960             TO IPB-SUSP-REASON-TEXT
+001970         GO TO 2200-EXIT
+001980     END-IF.
+001990 2200-EXIT.
+002000     EXIT.
+002010*****************************************************************
+002020*    2300-WRITE-CLAIM - RECORD PASSED ALL EDITS
+002030*****************************************************************
+002040 2300-WRITE-CLAIM.
+002050     WRITE MY-RECORD.
+002060     ADD 1 TO IPB-OUT-COUNT.
+002070 2300-EXIT.
+002080     EXIT.
+002090*****************************************************************
+002100*    2400-WRITE-SUSPENSE - RECORD FAILED ONE OR MORE EDITS
+002110*****************************************************************
+002120 2400-WRITE-SUSPENSE.
+002130     MOVE CLAIM-NUMBER   IN MY-RECORD TO IPB-SUSP-CLAIM-NUMBER.
+002140     MOVE ADMISSION-DATE IN MY-RECORD TO IPB-SUSP-ADMISSION-DATE.
+002150     MOVE FROM-DATE      IN MY-RECORD TO IPB-SUSP-FROM-DATE.
+002160     MOVE THRU-DATE      IN MY-RECORD TO IPB-SUSP-THRU-DATE.
+002170     MOVE DISCHARGE-DATE IN MY-RECORD TO IPB-SUSP-DISCHARGE-DATE.
+002180     MOVE FULL-DAYS      IN MY-RECORD TO IPB-SUSP-FULL-DAYS.
+002190     WRITE IPB-SUSPENSE-RECORD.
+002200     ADD 1 TO IPB-SUSPENSE-COUNT.
+002210 2400-EXIT.
+002220     EXIT.
+002230*****************************************************************
+002240*    2500-CHECKPOINT-IF-DUE - WRITE A RESTART CONTROL RECORD
+002250*    EVERY IPB-CKPT-INTERVAL RECORDS PROCESSED
+002260*****************************************************************
+002270 2500-CHECKPOINT-IF-DUE.
+002275     DIVIDE IPB-IN-COUNT BY IPB-CKPT-INTERVAL
+002276         GIVING IPB-CKPT-QUOTIENT
+002277         REMAINDER IPB-CKPT-REMAINDER.
+002280     IF IPB-CKPT-REMAINDER = ZERO
+002290         MOVE SEQUENCE-COUNTER IN MY-RECORD
+002300             TO CKPT-SEQUENCE-COUNTER IN IPB-CHECKPOINT-RECORD
+002310         MOVE IPB-IN-COUNT
+002312             TO CKPT-RECORDS-PROCESSED IN IPB-CHECKPOINT-RECORD
+002320         ACCEPT CKPT-RUN-DATE IN IPB-CHECKPOINT-RECORD
+002322             FROM DATE YYYYMMDD
+002330         ACCEPT CKPT-RUN-TIME IN IPB-CHECKPOINT-RECORD FROM TIME
+002340         WRITE IPB-CHECKPOINT-RECORD
+002350     END-IF.
+002360 2500-EXIT.
+002370     EXIT.
+002380*****************************************************************
+002390*    9000-TERMINATE
+002400*****************************************************************
+002410 9000-TERMINATE.
+002420     DISPLAY 'IPB100 - RECORDS READ      : ' IPB-IN-COUNT.
+002430     DISPLAY 'IPB100 - RECORDS SKIPPED    : ' IPB-SKIPPED-COUNT.
+002440     DISPLAY 'IPB100 - RECORDS LOADED     : ' IPB-OUT-COUNT.
+002450     DISPLAY 'IPB100 - RECORDS SUSPENDED  : ' IPB-SUSPENSE-COUNT.
+002460     CLOSE CLAIM-IN-FILE
+002470           CLAIM-OUT-FILE
+002480           SUSPENSE-FILE
+002490           RESTART-OUT-FILE.
+002500 9000-EXIT.
+002510     EXIT.
+002520 9999-EXIT.
+002530     EXIT.
