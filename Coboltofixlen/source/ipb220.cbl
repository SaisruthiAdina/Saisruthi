@@ -0,0 +1,122 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    IPB220.
+000030 AUTHOR.        D SHEPHERD.
+000040 INSTALLATION.  INPATIENT BILLING SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY
+000090*    ---------------------------------------------------------
+000100*    08/09/2026  DS   ORIGINAL PROGRAM - LISTS CLAIMS WHERE
+000110*                     BLOOD-PINTS-FURNISHED, BLOOD-PINTS-REPLACED
+000120*                     AND BLOOD-DED ARE NOT CONSISTENT WITH ONE
+000130*                     ANOTHER, TO SUPPORT AUDIT REVIEW OF THE
+000140*                     BLOOD DEDUCTIBLE.
+000150*****************************************************************
+000160 ENVIRONMENT DIVISION.
+000170 CONFIGURATION SECTION.
+000180 SOURCE-COMPUTER.   IBM-370.
+000190 OBJECT-COMPUTER.   IBM-370.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT CLAIM-IN-FILE     ASSIGN TO CLAIMOUT
+000230            ORGANIZATION IS SEQUENTIAL.
+000240     SELECT REPORT-FILE       ASSIGN TO BLOODRPT
+000250            ORGANIZATION IS SEQUENTIAL.
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280 FD  CLAIM-IN-FILE
+000290     RECORDING MODE IS F.
+000300 COPY "cobol".
+000310 FD  REPORT-FILE
+000320     RECORDING MODE IS F.
+000330 01  REPORT-RECORD               PIC X(132).
+000340 WORKING-STORAGE SECTION.
+000350*****************************************************************
+000360*    SWITCHES AND COUNTERS
+000370*****************************************************************
+000380 77  IPB-CLAIM-EOF-SW            PIC X(01)   VALUE 'N'.
+000390     88  IPB-CLAIM-END-OF-FILE               VALUE 'Y'.
+000400 77  IPB-EXCEPTION-COUNT         PIC 9(07)   COMP  VALUE ZERO.
+000410 COPY "ipbrpt02".
+000420 PROCEDURE DIVISION.
+000430*****************************************************************
+000440*    0000-MAINLINE
+000450*****************************************************************
+000460 0000-MAINLINE.
+000470     PERFORM 1000-INITIALIZE     THRU 1000-EXIT.
+000480     PERFORM 2000-PROCESS-CLAIM  THRU 2000-EXIT
+000490             UNTIL IPB-CLAIM-END-OF-FILE.
+000500     PERFORM 9000-TERMINATE      THRU 9000-EXIT.
+000510     STOP RUN.
+000520*****************************************************************
+000530*    1000-INITIALIZE
+000540*****************************************************************
+000550 1000-INITIALIZE.
+000560     OPEN INPUT  CLAIM-IN-FILE.
+000570     OPEN OUTPUT REPORT-FILE.
+000580     WRITE REPORT-RECORD FROM IPB-HEADING-1.
+000590     WRITE REPORT-RECORD FROM IPB-HEADING-2.
+000600     PERFORM 2100-READ-CLAIM THRU 2100-EXIT.
+000610 1000-EXIT.
+000620     EXIT.
+000630*****************************************************************
+000640*    2000-PROCESS-CLAIM
+000650*****************************************************************
+000660 2000-PROCESS-CLAIM.
+000670     PERFORM 2200-EDIT-BLOOD-DED THRU 2200-EXIT.
+000680     PERFORM 2100-READ-CLAIM THRU 2100-EXIT.
+000690 2000-EXIT.
+000700     EXIT.
+000710*****************************************************************
+000720*    2100-READ-CLAIM
+000730*****************************************************************
+000740 2100-READ-CLAIM.
+000750     READ CLAIM-IN-FILE
+000760         AT END
+000770             SET IPB-CLAIM-END-OF-FILE TO TRUE
+000780     END-READ.
+000790 2100-EXIT.
+000800     EXIT.
+000810*****************************************************************
+000820*    2200-EDIT-BLOOD-DED - CROSS-CHECK PINTS FURNISHED, PINTS
+000830*    REPLACED AND THE BLOOD DEDUCTIBLE AMOUNT
+000840*****************************************************************
+000850 2200-EDIT-BLOOD-DED.
+000860     IF BLOOD-PINTS-FURNISHED > BLOOD-PINTS-REPLACED
+000870             AND BLOOD-DED = ZERO
+000880         MOVE 'PINTS FURNISHED EXCEED PINTS REPLACED, DED IS 0'
+000890             TO EL-REASON
+000900         PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+000910     END-IF.
+000920     IF BLOOD-PINTS-FURNISHED NOT > BLOOD-PINTS-REPLACED
+000930             AND BLOOD-DED NOT = ZERO
+000940         MOVE 'PINTS REPLACED COVER PINTS FURNISHED, DED NOT 0'
+000950             TO EL-REASON
+000960         PERFORM 2300-WRITE-EXCEPTION THRU 2300-EXIT
+000970     END-IF.
+000980 2200-EXIT.
+000990     EXIT.
+001000*****************************************************************
+001010*    2300-WRITE-EXCEPTION
+001020*****************************************************************
+001030 2300-WRITE-EXCEPTION.
+001040     MOVE CLAIM-NUMBER            TO EL-CLAIM-NUMBER.
+001050     MOVE BLOOD-PINTS-FURNISHED   TO EL-PINTS-FURNISHED.
+001060     MOVE BLOOD-PINTS-REPLACED    TO EL-PINTS-REPLACED.
+001070     MOVE BLOOD-DED               TO EL-BLOOD-DED.
+001080     WRITE REPORT-RECORD FROM IPB-EXCEPTION-LINE.
+001090     ADD 1 TO IPB-EXCEPTION-COUNT.
+001100 2300-EXIT.
+001110     EXIT.
+001120*****************************************************************
+001130*    9000-TERMINATE
+001140*****************************************************************
+001150 9000-TERMINATE.
+001160     DISPLAY 'IPB220 - EXCEPTIONS WRITTEN : ' IPB-EXCEPTION-COUNT.
+001170     CLOSE CLAIM-IN-FILE
+001180           REPORT-FILE.
+001190 9000-EXIT.
+001200     EXIT.
+001210 9999-EXIT.
+001220     EXIT.
