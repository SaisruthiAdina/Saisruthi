@@ -0,0 +1,219 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    IPB210.
+000030 AUTHOR.        D SHEPHERD.
+000040 INSTALLATION.  INPATIENT BILLING SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY
+000090*    ---------------------------------------------------------
+000100*    08/09/2026  DS   ORIGINAL PROGRAM - RECONCILES COINSURANCE
+000110*                     AND LIFETIME RESERVE DAY USAGE ACROSS ALL
+000120*                     CLAIMS FOR THE SAME BENEFICIARY (THE
+000130*                     LEFTMOST 11 BYTES OF CLAIM-NUMBER) AND
+000140*                     FLAGS BENEFICIARIES WHOSE ACCUMULATED DAYS
+000150*                     DISAGREE WITH THE BENEFITS-EXHAUST-IND OR
+000160*                     BENEFITS-PAY-IND CARRIED ON THEIR MOST
+000170*                     RECENT CLAIM.
+000180*****************************************************************
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SOURCE-COMPUTER.   IBM-370.
+000220 OBJECT-COMPUTER.   IBM-370.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT CLAIM-IN-FILE     ASSIGN TO CLAIMOUT
+000260            ORGANIZATION IS SEQUENTIAL.
+000270     SELECT SORT-WORK-FILE    ASSIGN TO SORTWK01.
+000280     SELECT REPORT-FILE       ASSIGN TO RECONRPT
+000290            ORGANIZATION IS SEQUENTIAL.
+000300 DATA DIVISION.
+000310 FILE SECTION.
+000320 FD  CLAIM-IN-FILE
+000330     RECORDING MODE IS F.
+000340 COPY "cobol".
+000350 SD  SORT-WORK-FILE.
+000360 01  SORT-RECORD.
+000370     05  SR-BENE-ID                  PIC X(11).
+000380     05  SR-CLAIM-NUMBER             PIC X(19).
+000390     05  SR-COINSURANCE-DAYS         BINARY   PIC 9(04).
+000400     05  SR-LIFETIME-RES-DAYS        BINARY   PIC 9(06).
+000410     05  SR-BENEFITS-EXHAUST-IND     PIC 9.
+000420     05  SR-BENEFITS-PAY-IND         PIC 9.
+000430 FD  REPORT-FILE
+000440     RECORDING MODE IS F.
+000450 01  REPORT-RECORD               PIC X(132).
+000460 WORKING-STORAGE SECTION.
+000470*****************************************************************
+000480*    SWITCHES AND COUNTERS
+000490*****************************************************************
+000500 77  IPB-CLAIM-EOF-SW            PIC X(01)   VALUE 'N'.
+000510     88  IPB-CLAIM-END-OF-FILE               VALUE 'Y'.
+000520 77  IPB-SORT-EOF-SW             PIC X(01)   VALUE 'N'.
+000530     88  IPB-SORT-END-OF-FILE                VALUE 'Y'.
+000540 77  IPB-FIRST-BENE-SW           PIC X(01)   VALUE 'Y'.
+000550     88  IPB-FIRST-BENE                       VALUE 'Y'.
+000560 77  IPB-PRIOR-BENE-ID           PIC X(11)   VALUE SPACES.
+000570 77  IPB-BENE-COINSURANCE-TOTAL  BINARY   PIC 9(06) VALUE ZERO.
+000580 77  IPB-BENE-LIFETIME-TOTAL     BINARY   PIC 9(08) VALUE ZERO.
+000590 77  IPB-LAST-EXHAUST-IND        PIC 9       VALUE ZERO.
+000600 77  IPB-LAST-PAY-IND            PIC 9       VALUE ZERO.
+000610 77  IPB-LINE-COUNT              PIC 9(03)   COMP  VALUE ZERO.
+000620 77  IPB-MAX-LIFETIME-RES-DAYS   PIC 9(03)   VALUE 060.
+000630 COPY "ipbrpt01".
+000640 PROCEDURE DIVISION.
+000650*****************************************************************
+000660*    0000-MAINLINE
+000670*****************************************************************
+000680 0000-MAINLINE.
+000690     OPEN OUTPUT REPORT-FILE.
+000700     PERFORM 1000-WRITE-HEADINGS THRU 1000-EXIT.
+000710     SORT SORT-WORK-FILE
+000720         ON ASCENDING KEY SR-BENE-ID SR-CLAIM-NUMBER
+000730         INPUT PROCEDURE  2000-BUILD-SORT-RECS THRU 2000-EXIT
+000740         OUTPUT PROCEDURE 3000-PRODUCE-REPORT  THRU 3000-EXIT.
+000750     CLOSE REPORT-FILE.
+000760     STOP RUN.
+000770*****************************************************************
+000780*    1000-WRITE-HEADINGS
+000790*****************************************************************
+000800 1000-WRITE-HEADINGS.
+000810     WRITE REPORT-RECORD FROM IPB-HEADING-1.
+000820     WRITE REPORT-RECORD FROM IPB-HEADING-2.
+000830 1000-EXIT.
+000840     EXIT.
+000850*****************************************************************
+000860*    2000-BUILD-SORT-RECS - INPUT PROCEDURE FOR THE SORT
+000870*****************************************************************
+000880 2000-BUILD-SORT-RECS.
+000890     OPEN INPUT CLAIM-IN-FILE.
+000900     PERFORM 2100-READ-CLAIM THRU 2100-EXIT.
+000910     PERFORM 2200-RELEASE-CLAIM THRU 2200-EXIT
+000920             UNTIL IPB-CLAIM-END-OF-FILE.
+000930     CLOSE CLAIM-IN-FILE.
+000940 2000-EXIT.
+000950     EXIT.
+000960*****************************************************************
+000970*    2100-READ-CLAIM
+000980*****************************************************************
+000990 2100-READ-CLAIM.
+001000     READ CLAIM-IN-FILE
+001010         AT END
+001020             SET IPB-CLAIM-END-OF-FILE TO TRUE
+001030     END-READ.
+001040 2100-EXIT.
+001050     EXIT.
+001060*****************************************************************
+001070*    2200-RELEASE-CLAIM
+001080*****************************************************************
+001090 2200-RELEASE-CLAIM.
+001100     MOVE CLAIM-NUMBER(1:11)      TO SR-BENE-ID.
+001110     MOVE CLAIM-NUMBER            TO SR-CLAIM-NUMBER.
+001120     MOVE COINSURANCE-DAYS        TO SR-COINSURANCE-DAYS.
+001130     MOVE LIFETIME-RES-DAYS       TO SR-LIFETIME-RES-DAYS.
+001140     MOVE BENEFITS-EXHAUST-IND    TO SR-BENEFITS-EXHAUST-IND.
+001150     MOVE BENEFITS-PAY-IND        TO SR-BENEFITS-PAY-IND.
+001160     RELEASE SORT-RECORD.
+001170     PERFORM 2100-READ-CLAIM THRU 2100-EXIT.
+001180 2200-EXIT.
+001190     EXIT.
+001200*****************************************************************
+001210*    3000-PRODUCE-REPORT - OUTPUT PROCEDURE FOR THE SORT
+001220*****************************************************************
+001230 3000-PRODUCE-REPORT.
+001240     PERFORM 3100-RETURN-SORT THRU 3100-EXIT.
+001250     PERFORM 3200-PROCESS-SORT-REC THRU 3200-EXIT
+001260             UNTIL IPB-SORT-END-OF-FILE.
+001270     IF NOT IPB-FIRST-BENE
+001280         PERFORM 3400-BENE-BREAK THRU 3400-EXIT
+001290     END-IF.
+001300 3000-EXIT.
+001310     EXIT.
+001320*****************************************************************
+001330*    3100-RETURN-SORT
+001340*****************************************************************
+001350 3100-RETURN-SORT.
+001360     RETURN SORT-WORK-FILE
+001370         AT END
+001380             SET IPB-SORT-END-OF-FILE TO TRUE
+001390     END-RETURN.
+001400 3100-EXIT.
+001410     EXIT.
+001420*****************************************************************
+001430*    3200-PROCESS-SORT-REC
+001440*****************************************************************
+001450 3200-PROCESS-SORT-REC.
+001460     IF IPB-FIRST-BENE
+001470         MOVE SR-BENE-ID TO IPB-PRIOR-BENE-ID
+001480         MOVE 'N' TO IPB-FIRST-BENE-SW
+001490     END-IF.
+001500     IF SR-BENE-ID NOT = IPB-PRIOR-BENE-ID
+001510         PERFORM 3400-BENE-BREAK THRU 3400-EXIT
+001520         MOVE SR-BENE-ID TO IPB-PRIOR-BENE-ID
+001530     END-IF.
+001540     PERFORM 3300-ACCUMULATE-CLAIM THRU 3300-EXIT.
+001550     PERFORM 3100-RETURN-SORT THRU 3100-EXIT.
+001560 3200-EXIT.
+001570     EXIT.
+001580*****************************************************************
+001590*    3300-ACCUMULATE-CLAIM - DETAIL LINE AND RUNNING TOTALS
+001600*****************************************************************
+001610 3300-ACCUMULATE-CLAIM.
+001620     MOVE SR-BENE-ID              TO DL-BENE-ID.
+001630     MOVE SR-CLAIM-NUMBER         TO DL-CLAIM-NUMBER.
+001640     MOVE SR-COINSURANCE-DAYS     TO DL-COINSURANCE-DAYS.
+001650     MOVE SR-LIFETIME-RES-DAYS    TO DL-LIFETIME-RES-DAYS.
+001660     MOVE SR-BENEFITS-EXHAUST-IND TO DL-EXHAUST-IND.
+001670     MOVE SR-BENEFITS-PAY-IND     TO DL-PAY-IND.
+001680     WRITE REPORT-RECORD FROM IPB-DETAIL-LINE.
+001690     ADD SR-COINSURANCE-DAYS  TO IPB-BENE-COINSURANCE-TOTAL.
+001700     ADD SR-LIFETIME-RES-DAYS TO IPB-BENE-LIFETIME-TOTAL.
+001710     MOVE SR-BENEFITS-EXHAUST-IND TO IPB-LAST-EXHAUST-IND.
+001720     MOVE SR-BENEFITS-PAY-IND     TO IPB-LAST-PAY-IND.
+001730 3300-EXIT.
+001740     EXIT.
+001750*****************************************************************
+001760*    3400-BENE-BREAK - PRINT TOTALS AND CHECK THE INDICATORS
+001770*    FOR THE BENEFICIARY JUST COMPLETED, THEN RESET FOR THE
+001780*    NEXT BENEFICIARY.
+001790*****************************************************************
+001800 3400-BENE-BREAK.
+001810     MOVE IPB-BENE-COINSURANCE-TOTAL TO TL-COINSURANCE-DAYS.
+001820     MOVE IPB-BENE-LIFETIME-TOTAL    TO TL-LIFETIME-RES-DAYS.
+001830     WRITE REPORT-RECORD FROM IPB-TOTALS-LINE.
+001840     IF IPB-BENE-LIFETIME-TOTAL >= IPB-MAX-LIFETIME-RES-DAYS
+001850         AND IPB-LAST-EXHAUST-IND = ZERO
+001860         MOVE IPB-PRIOR-BENE-ID TO EL-BENE-ID
+001870         MOVE 'LTR DAYS EXHAUSTED BUT LATEST CLAIM NOT MARKED'
+001880             TO EL-MESSAGE
+001900         WRITE REPORT-RECORD FROM IPB-EXCEPTION-LINE
+001910     END-IF.
+001920     IF IPB-BENE-LIFETIME-TOTAL < IPB-MAX-LIFETIME-RES-DAYS
+001930         AND IPB-LAST-EXHAUST-IND NOT = ZERO
+001940         MOVE IPB-PRIOR-BENE-ID TO EL-BENE-ID
+001950         MOVE 'BENEFITS-EXHAUST-IND SET BUT LTR DAYS DO NOT'
+001960             TO EL-MESSAGE
+001970         WRITE REPORT-RECORD FROM IPB-EXCEPTION-LINE
+001990     END-IF.
+002000     IF IPB-BENE-COINSURANCE-TOTAL > ZERO
+002010         AND IPB-LAST-PAY-IND = ZERO
+002020         MOVE IPB-PRIOR-BENE-ID TO EL-BENE-ID
+002030         MOVE 'COINSURANCE DAYS ACCUMULATED BUT PAY IND NOT SET'
+002040             TO EL-MESSAGE
+002060         WRITE REPORT-RECORD FROM IPB-EXCEPTION-LINE
+002070     END-IF.
+002072     IF IPB-BENE-COINSURANCE-TOTAL = ZERO
+002074         AND IPB-LAST-PAY-IND NOT = ZERO
+002076         MOVE IPB-PRIOR-BENE-ID TO EL-BENE-ID
+002078         MOVE 'PAY IND SET BUT NO COINSURANCE DAYS ACCUMULATED'
+002080             TO EL-MESSAGE
+002082         WRITE REPORT-RECORD FROM IPB-EXCEPTION-LINE
+002084     END-IF.
+002086     MOVE ZERO TO IPB-BENE-COINSURANCE-TOTAL.
+002088     MOVE ZERO TO IPB-BENE-LIFETIME-TOTAL.
+002090     MOVE ZERO TO IPB-LAST-EXHAUST-IND.
+002092     MOVE ZERO TO IPB-LAST-PAY-IND.
+002094 3400-EXIT.
+002096     EXIT.
+002140 9999-EXIT.
+002150     EXIT.
