@@ -0,0 +1,274 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    IPB290.
+000030 AUTHOR.        D SHEPHERD.
+000040 INSTALLATION.  INPATIENT BILLING SYSTEMS.
+000050 DATE-WRITTEN.  08/09/2026.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MODIFICATION HISTORY
+000090*    ---------------------------------------------------------
+000100*    08/09/2026  DS   ORIGINAL PROGRAM - GROUPS THE INTERIM AND
+000110*                     FINAL BILLS FOR A STAY BY CLAIM-NUMBER,
+000120*                     CONSOLIDATES THEM INTO ONE DISCHARGE-LEVEL
+000130*                     TOTAL-CHARGES AND FULL-DAYS FIGURE, AND
+000140*                     PRINTS A DISCHARGE DISPOSITION SUMMARY
+000150*                     BROKEN OUT BY PATIENT-STATUS.  THE
+000160*                     PATIENT-STATUS CARRIED ON THE BILL WITH
+000170*                     THE HIGHEST TRANSACTION-IND FOR THE CLAIM
+000180*                     IS TAKEN AS THE FINAL DISPOSITION.
+000190*****************************************************************
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER.   IBM-370.
+000230 OBJECT-COMPUTER.   IBM-370.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT CLAIM-IN-FILE     ASSIGN TO CLAIMOUT
+000270            ORGANIZATION IS SEQUENTIAL.
+000280     SELECT SORT-WORK-FILE    ASSIGN TO SORTWK01.
+000290     SELECT REPORT-FILE       ASSIGN TO DISCHRPT
+000300            ORGANIZATION IS SEQUENTIAL.
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  CLAIM-IN-FILE
+000340     RECORDING MODE IS F.
+000350 COPY "cobol".
+000360 SD  SORT-WORK-FILE.
+000370 01  SORT-RECORD.
+000380     05  SR3-CLAIM-NUMBER            PIC X(19).
+000390     05  SR3-TRANSACTION-IND         PIC 9.
+000400     05  SR3-PATIENT-STATUS          PIC X(02).
+000410     05  SR3-TOTAL-CHARGES           PIC S9(7)V99.
+000420     05  SR3-FULL-DAYS               PIC S9(05).
+000430 FD  REPORT-FILE
+000440     RECORDING MODE IS F.
+000450 01  REPORT-RECORD               PIC X(132).
+000460 WORKING-STORAGE SECTION.
+000470*****************************************************************
+000480*    SWITCHES AND COUNTERS
+000490*****************************************************************
+000500 77  IPB-CLAIM-EOF-SW            PIC X(01)   VALUE 'N'.
+000510     88  IPB-CLAIM-END-OF-FILE               VALUE 'Y'.
+000520 77  IPB-SORT-EOF-SW             PIC X(01)   VALUE 'N'.
+000530     88  IPB-SORT-END-OF-FILE                VALUE 'Y'.
+000540 77  IPB-FIRST-CLAIM-SW          PIC X(01)   VALUE 'Y'.
+000550     88  IPB-FIRST-CLAIM                      VALUE 'Y'.
+000560 77  IPB-STATUS-FOUND-SW         PIC X(01)   VALUE 'N'.
+000570     88  IPB-STATUS-FOUND                     VALUE 'Y'.
+000580 77  IPB-PRIOR-CLAIM-NUMBER      PIC X(19)   VALUE SPACES.
+000590 77  IPB-CLM-CHARGE-TOTAL        PIC S9(9)V99  VALUE ZERO.
+000600 77  IPB-CLM-DAYS-TOTAL          PIC S9(07)    VALUE ZERO.
+000610 77  IPB-CLM-STATUS              PIC X(02)   VALUE SPACES.
+000620 77  IPB-STATUS-COUNT            PIC 9(03)   COMP  VALUE ZERO.
+000630 77  IPB-STATUS-SUB              PIC 9(03)   COMP  VALUE ZERO.
+000640 77  IPB-GRAND-CLAIM-COUNT       PIC 9(07)   COMP  VALUE ZERO.
+000650 77  IPB-GRAND-CHARGE-TOTAL      PIC S9(9)V99  VALUE ZERO.
+000660 77  IPB-GRAND-DAYS-TOTAL        PIC S9(07)    VALUE ZERO.
+000670 01  IPB-STATUS-TABLE.
+000680     05  IPB-STATUS-ENTRY OCCURS 1 TO 50 TIMES
+000690             DEPENDING ON IPB-STATUS-COUNT
+000700             INDEXED BY IPB-STATUS-IDX.
+000710         10  ST-PATIENT-STATUS       PIC X(02).
+000720         10  ST-CLAIM-COUNT          PIC 9(07)   COMP.
+000730         10  ST-CHARGE-TOTAL         PIC S9(09)V99.
+000740         10  ST-DAYS-TOTAL           PIC S9(07).
+000750 COPY "ipbrpt05".
+000760 PROCEDURE DIVISION.
+000770*****************************************************************
+000780*    0000-MAINLINE
+000790*****************************************************************
+000800 0000-MAINLINE.
+000810     OPEN OUTPUT REPORT-FILE.
+000820     PERFORM 1000-WRITE-HEADINGS THRU 1000-EXIT.
+000830     SORT SORT-WORK-FILE
+000840         ON ASCENDING KEY SR3-CLAIM-NUMBER SR3-TRANSACTION-IND
+000850         INPUT PROCEDURE  2000-BUILD-SORT-RECS THRU 2000-EXIT
+000860         OUTPUT PROCEDURE 3000-PRODUCE-REPORT  THRU 3000-EXIT.
+000870     PERFORM 4000-PRINT-DISPOSITION THRU 4000-EXIT.
+000880     CLOSE REPORT-FILE.
+000890     STOP RUN.
+000900*****************************************************************
+000910*    1000-WRITE-HEADINGS
+000920*****************************************************************
+000930 1000-WRITE-HEADINGS.
+000940     WRITE REPORT-RECORD FROM IPB-HEADING-1.
+000950     WRITE REPORT-RECORD FROM IPB-HEADING-2.
+000960 1000-EXIT.
+000970     EXIT.
+000980*****************************************************************
+000990*    2000-BUILD-SORT-RECS - INPUT PROCEDURE FOR THE SORT
+001000*****************************************************************
+001010 2000-BUILD-SORT-RECS.
+001020     OPEN INPUT CLAIM-IN-FILE.
+001030     PERFORM 2100-READ-CLAIM THRU 2100-EXIT.
+001040     PERFORM 2200-RELEASE-CLAIM THRU 2200-EXIT
+001050             UNTIL IPB-CLAIM-END-OF-FILE.
+001060     CLOSE CLAIM-IN-FILE.
+001070 2000-EXIT.
+001080     EXIT.
+001090*****************************************************************
+001100*    2100-READ-CLAIM
+001110*****************************************************************
+001120 2100-READ-CLAIM.
+001130     READ CLAIM-IN-FILE
+001140         AT END
+001150             SET IPB-CLAIM-END-OF-FILE TO TRUE
+001160     END-READ.
+001170 2100-EXIT.
+001180     EXIT.
+001190*****************************************************************
+001200*    2200-RELEASE-CLAIM
+001210*****************************************************************
+001220 2200-RELEASE-CLAIM.
+001230     MOVE CLAIM-NUMBER      TO SR3-CLAIM-NUMBER.
+001240     MOVE TRANSACTION-IND   TO SR3-TRANSACTION-IND.
+001250     MOVE PATIENT-STATUS    TO SR3-PATIENT-STATUS.
+001260     MOVE TOTAL-CHARGES     TO SR3-TOTAL-CHARGES.
+001270     MOVE FULL-DAYS         TO SR3-FULL-DAYS.
+001280     RELEASE SORT-RECORD.
+001290     PERFORM 2100-READ-CLAIM THRU 2100-EXIT.
+001300 2200-EXIT.
+001310     EXIT.
+001320*****************************************************************
+001330*    3000-PRODUCE-REPORT - OUTPUT PROCEDURE FOR THE SORT
+001340*****************************************************************
+001350 3000-PRODUCE-REPORT.
+001360     PERFORM 3100-RETURN-SORT THRU 3100-EXIT.
+001370     PERFORM 3200-PROCESS-SORT-REC THRU 3200-EXIT
+001380             UNTIL IPB-SORT-END-OF-FILE.
+001390     IF NOT IPB-FIRST-CLAIM
+001400         PERFORM 3400-CLAIM-BREAK THRU 3400-EXIT
+001410     END-IF.
+001420 3000-EXIT.
+001430     EXIT.
+001440*****************************************************************
+001450*    3100-RETURN-SORT
+001460*****************************************************************
+001470 3100-RETURN-SORT.
+001480     RETURN SORT-WORK-FILE
+001490         AT END
+001500             SET IPB-SORT-END-OF-FILE TO TRUE
+001510     END-RETURN.
+001520 3100-EXIT.
+001530     EXIT.
+001540*****************************************************************
+001550*    3200-PROCESS-SORT-REC
+001560*****************************************************************
+001570 3200-PROCESS-SORT-REC.
+001580     IF IPB-FIRST-CLAIM
+001590         MOVE SR3-CLAIM-NUMBER TO IPB-PRIOR-CLAIM-NUMBER
+001600         MOVE 'N' TO IPB-FIRST-CLAIM-SW
+001610     END-IF.
+001620     IF SR3-CLAIM-NUMBER NOT = IPB-PRIOR-CLAIM-NUMBER
+001630         PERFORM 3400-CLAIM-BREAK THRU 3400-EXIT
+001640         MOVE SR3-CLAIM-NUMBER TO IPB-PRIOR-CLAIM-NUMBER
+001650     END-IF.
+001660     PERFORM 3300-ACCUMULATE-CLAIM THRU 3300-EXIT.
+001670     PERFORM 3100-RETURN-SORT THRU 3100-EXIT.
+001680 3200-EXIT.
+001690     EXIT.
+001700*****************************************************************
+001710*    3300-ACCUMULATE-CLAIM - ROLL ONE INTERIM/FINAL BILL INTO
+001720*    THE CONSOLIDATED CLAIM TOTALS.  BILLS ARRIVE IN ASCENDING
+001730*    TRANSACTION-IND ORDER WITHIN THE CLAIM, SO THE LAST ONE
+001740*    SEEN CARRIES THE FINAL PATIENT-STATUS.
+001750*****************************************************************
+001760 3300-ACCUMULATE-CLAIM.
+001770     ADD SR3-TOTAL-CHARGES TO IPB-CLM-CHARGE-TOTAL.
+001780     ADD SR3-FULL-DAYS     TO IPB-CLM-DAYS-TOTAL.
+001790     MOVE SR3-PATIENT-STATUS TO IPB-CLM-STATUS.
+001800 3300-EXIT.
+001810     EXIT.
+001820*****************************************************************
+001830*    3400-CLAIM-BREAK - PRINT THE CONSOLIDATED LINE FOR THE
+001840*    CLAIM JUST COMPLETED AND ROLL IT INTO ITS DISPOSITION
+001850*    STATUS TOTALS
+001860*****************************************************************
+001870 3400-CLAIM-BREAK.
+001880     MOVE IPB-PRIOR-CLAIM-NUMBER TO DL-CLAIM-NUMBER.
+001890     MOVE IPB-CLM-STATUS         TO DL-PATIENT-STATUS.
+001900     MOVE IPB-CLM-CHARGE-TOTAL   TO DL-TOTAL-CHARGES.
+001910     MOVE IPB-CLM-DAYS-TOTAL     TO DL-FULL-DAYS.
+001920     WRITE REPORT-RECORD FROM IPB-CLAIM-LINE.
+001930     PERFORM 3500-STATUS-ACCUMULATE THRU 3500-EXIT.
+001940     MOVE ZERO   TO IPB-CLM-CHARGE-TOTAL.
+001950     MOVE ZERO   TO IPB-CLM-DAYS-TOTAL.
+001960     MOVE SPACES TO IPB-CLM-STATUS.
+001970 3400-EXIT.
+001980     EXIT.
+001990*****************************************************************
+002000*    3500-STATUS-ACCUMULATE - FIND (OR ADD) THE DISPOSITION
+002010*    STATUS TABLE ENTRY FOR THIS CLAIM'S FINAL PATIENT-STATUS
+002020*    AND ROLL THE CLAIM'S TOTALS INTO IT
+002030*****************************************************************
+002040 3500-STATUS-ACCUMULATE.
+002050     MOVE 'N' TO IPB-STATUS-FOUND-SW.
+002060     MOVE 1   TO IPB-STATUS-SUB.
+002070     PERFORM 3510-SEARCH-STATUS THRU 3510-EXIT
+002080             UNTIL IPB-STATUS-FOUND
+002090             OR IPB-STATUS-SUB > IPB-STATUS-COUNT.
+002100     IF NOT IPB-STATUS-FOUND
+002102         IF IPB-STATUS-COUNT >= 50
+002104             DISPLAY 'IPB290 - STATUS TABLE FULL AT 50 ENTRIES'
+002106             DISPLAY 'IPB290 - ABENDING - TOO MANY STATUSES'
+002108             STOP RUN
+002109         END-IF
+002110         ADD 1 TO IPB-STATUS-COUNT
+002120         MOVE IPB-CLM-STATUS
+002125             TO ST-PATIENT-STATUS(IPB-STATUS-COUNT)
+002130         MOVE ZERO TO ST-CLAIM-COUNT(IPB-STATUS-COUNT)
+002140         MOVE ZERO TO ST-CHARGE-TOTAL(IPB-STATUS-COUNT)
+002150         MOVE ZERO TO ST-DAYS-TOTAL(IPB-STATUS-COUNT)
+002160         MOVE IPB-STATUS-COUNT TO IPB-STATUS-SUB
+002170     END-IF.
+002180     ADD 1                   TO ST-CLAIM-COUNT(IPB-STATUS-SUB).
+002190     ADD IPB-CLM-CHARGE-TOTAL TO ST-CHARGE-TOTAL(IPB-STATUS-SUB).
+002200     ADD IPB-CLM-DAYS-TOTAL   TO ST-DAYS-TOTAL(IPB-STATUS-SUB).
+002210 3500-EXIT.
+002220     EXIT.
+002230*****************************************************************
+002240*    3510-SEARCH-STATUS
+002250*****************************************************************
+002260 3510-SEARCH-STATUS.
+002270     IF ST-PATIENT-STATUS(IPB-STATUS-SUB) = IPB-CLM-STATUS
+002280         SET IPB-STATUS-FOUND TO TRUE
+002290     ELSE
+002300         ADD 1 TO IPB-STATUS-SUB
+002310     END-IF.
+002320 3510-EXIT.
+002330     EXIT.
+002340*****************************************************************
+002350*    4000-PRINT-DISPOSITION - DISCHARGE DISPOSITION SUMMARY,
+002360*    ONE LINE PER PATIENT-STATUS, WITH A FINAL GRAND TOTAL
+002370*****************************************************************
+002380 4000-PRINT-DISPOSITION.
+002390     WRITE REPORT-RECORD FROM IPB-DISP-HEADING-1.
+002400     WRITE REPORT-RECORD FROM IPB-DISP-HEADING-2.
+002410     PERFORM 4100-PRINT-STATUS-LINE THRU 4100-EXIT
+002420             VARYING IPB-STATUS-IDX FROM 1 BY 1
+002430             UNTIL IPB-STATUS-IDX > IPB-STATUS-COUNT.
+002440     MOVE IPB-GRAND-CLAIM-COUNT  TO GL-CLAIM-COUNT.
+002450     MOVE IPB-GRAND-CHARGE-TOTAL TO GL-TOTAL-CHARGES.
+002460     MOVE IPB-GRAND-DAYS-TOTAL   TO GL-FULL-DAYS.
+002470     WRITE REPORT-RECORD FROM IPB-DISP-GRAND-TOTAL-LINE.
+002480 4000-EXIT.
+002490     EXIT.
+002500*****************************************************************
+002510*    4100-PRINT-STATUS-LINE
+002520*****************************************************************
+002530 4100-PRINT-STATUS-LINE.
+002540     MOVE ST-PATIENT-STATUS(IPB-STATUS-IDX) TO SL-PATIENT-STATUS.
+002550     MOVE ST-CLAIM-COUNT(IPB-STATUS-IDX)    TO SL-CLAIM-COUNT.
+002560     MOVE ST-CHARGE-TOTAL(IPB-STATUS-IDX)   TO SL-TOTAL-CHARGES.
+002570     MOVE ST-DAYS-TOTAL(IPB-STATUS-IDX)     TO SL-FULL-DAYS.
+002580     WRITE REPORT-RECORD FROM IPB-DISP-LINE.
+002590     ADD ST-CLAIM-COUNT(IPB-STATUS-IDX)
+002600         TO IPB-GRAND-CLAIM-COUNT.
+002610     ADD ST-CHARGE-TOTAL(IPB-STATUS-IDX)
+002620         TO IPB-GRAND-CHARGE-TOTAL.
+002630     ADD ST-DAYS-TOTAL(IPB-STATUS-IDX)
+002640         TO IPB-GRAND-DAYS-TOTAL.
+002650 4100-EXIT.
+002660     EXIT.
+002670 9999-EXIT.
+002680     EXIT.
